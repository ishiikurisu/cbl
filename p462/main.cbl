@@ -13,6 +13,10 @@
        SELECT TAB-IMPOSTOS
            ASSIGN TO '.\TAB-IMPOSTOS.TXT'
            ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT TAB-PARAMETROS
+           ASSIGN TO '.\TAB-PARAMETROS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-PARAMETROS.
        SELECT ARQ-SALARIO
            ASSIGN TO '.\ARQ-SALARIO.CBDB'
            ORGANIZATION IS LINE SEQUENTIAL.
@@ -28,6 +32,13 @@
            05 IMPOSTO-FEDERAL-IN PIC V999.
            05 IMPOSTO-ESTADUAL-IN PIC V999.
 
+      * arquivo opcional; se ausente, os valores-padrao definidos em
+      * WORKING-STORAGE continuam valendo.
+       FD TAB-PARAMETROS LABEL RECORDS ARE STANDARD.
+       01 REG-PARAMETROS-IN.
+           05 DEDUCAO-DEPENDENTE-IN PIC 9(3)V99.
+           05 ALIQUOTA-ADICIONAL-IN PIC V999.
+
        FD ARQ-SALARIO LABEL RECORDS ARE STANDARD.
        01 REG-SALARIO-IN.
            05 NR-EMPREGADO-IN PIC 9(5).
@@ -53,21 +64,44 @@
                10           PIC X VALUE '/'.
                10 ANO-ATUAL PIC 9999.
        01 CABECALHO-RELATORIO-2.
-           05 PIC X(50) VALUE ' NOME EMPREGADO      | SALARIO LIQUIDO |
-      -''.
+           05 PIC X(76) VALUE
+               'EMP#  NOME            REDUCAO  DEDUCAO  IMP FED  IMP EST  IMP
+      -' ADC  LIQUIDO  '.
        01 CABECALHO-RELATORIO-3.
-           05 PIC X(50) VALUE '---------------------|-----------------|-
-      -'---'.
+           05 PIC X(76) VALUE
+               '----- --------------- -------- -------- -------- -------- ---
+      -'----- ---------'.
        01 REG-SALARIO-OUT.
-           05 NOME-EMPREGADO-OUT PIC X(20).
-           05 PIC X(3) VALUE ' | '.
+           05 NR-EMPREGADO-OUT    PIC 9(5).
+           05 FILLER              PIC X VALUE SPACE.
+           05 NOME-EMPREGADO-OUT  PIC X(15).
+           05 FILLER              PIC X VALUE SPACE.
+           05 REDUCAO-OUT         PIC ZZ,ZZZ.99.
+           05 FILLER              PIC X VALUE SPACE.
+           05 DEDUCAO-OUT         PIC ZZ,ZZZ.99.
+           05 FILLER              PIC X VALUE SPACE.
+           05 IMP-FEDERAL-OUT     PIC ZZ,ZZZ.99.
+           05 FILLER              PIC X VALUE SPACE.
+           05 IMP-ESTADUAL-OUT    PIC ZZ,ZZZ.99.
+           05 FILLER              PIC X VALUE SPACE.
+           05 IMP-ADICIONAL-OUT   PIC ZZ,ZZZ.99.
+           05 FILLER              PIC X VALUE SPACE.
            05 SALARIO-LIQUIDO-OUT PIC $ZZ,ZZZ.99.
-           05 PIC X(10) VALUE '      | '.
+           05 FILLER              PIC X(4) VALUE SPACES.
        01 FOOTER-RELATORIO.
            05 PIC X(50) VALUE '----'.
+       01 LINHA-TOTAL.
+           05 ROTULO-TOTAL  PIC X(30).
+           05 VALOR-TOTAL   PIC $$,$$$,$$$.99.
+           05 FILLER        PIC X(41) VALUE SPACES.
 
       * variaveis
-       01 WS-TAB-IMPOSTOS OCCURS 5 TIMES INDEXED BY IMP.
+      * faixas de imposto lidas de TAB-IMPOSTOS.TXT; o tamanho da
+      * tabela pode ser elevado alterando WS-MAX-FAIXAS, sem que um
+      * arquivo com mais faixas do que cabem na tabela derrube o
+      * programa.
+       01 WS-MAX-FAIXAS PIC 99 VALUE 10.
+       01 WS-TAB-IMPOSTOS OCCURS 10 TIMES INDEXED BY IMP.
            05 RENDIMENTO-MAXIMO PIC 9(5).
            05 IMPOSTO-FEDERAL PIC V999.
            05 IMPOSTO-ESTADUAL PIC V999.
@@ -78,12 +112,29 @@
        01 WS-ULTIMO-REGISTRO PIC X VALUE 'N'.
        01 WS-REGISTROS-POR-PAGINA PIC 99.
        01 WS-NR-PAG PIC 999.
+       01 WS-STATUS-PARAMETROS PIC XX.
+
+      * deducao por dependente e aliquota adicional (antiga "flat
+      * tax"); os valores abaixo sao o padrao usado quando
+      * TAB-PARAMETROS.TXT nao existe, e podem ser sobrepostos por
+      * esse arquivo, no mesmo espirito do TAB-IMPOSTOS.TXT.
+       01 WS-DEDUCAO-DEPENDENTE PIC 9(3)V99 VALUE 190.00.
+       01 WS-ALIQUOTA-ADICIONAL PIC V999 VALUE .170.
+
        01 WS-VARIAVEIS-ADICIONAR-IMPOSTO.
-           05 WS-QTD-IMP PIC 9.
-           05 IMP-FED-COBRAR PIC V999.
-           05 IMP-EST-COBRAR PIC V999.
+           05 WS-QTD-IMP PIC 99.
            05 WS-SALARIO-LIQUIDO PIC 9(5)V99.
            05 SAL PIC 9(5)V99.
+           05 VLR-REDUCAO-ALTA-RENDA PIC 9(5)V99.
+           05 VLR-DEDUCAO-DEPEND PIC 9(5)V99.
+           05 VLR-IMPOSTO-FEDERAL PIC 9(5)V99.
+           05 VLR-IMPOSTO-ESTADUAL PIC 9(5)V99.
+           05 VLR-IMPOSTO-ADICIONAL PIC 9(5)V99.
+
+      * totais para o resumo final
+       01 WS-CONTAGEM-EMPREGADOS PIC 9(5) VALUE 0.
+       01 WS-SOMA-SALARIOS PIC 9(7)V99 VALUE 0.
+       01 WS-MEDIA-SALARIOS PIC 9(7)V99 VALUE 0.
 
        PROCEDURE DIVISION.
       ******************************************************************
@@ -94,6 +145,7 @@
            OPEN INPUT TAB-IMPOSTOS ARQ-SALARIO
            OPEN OUTPUT RELATORIO-SALARIO
            PERFORM LER-IMPOSTOS
+           PERFORM LER-PARAMETROS
            PERFORM LOOP-SETUP
            PERFORM UNTIL WS-ULTIMO-REGISTRO = 'S'
                READ ARQ-SALARIO
@@ -102,6 +154,7 @@
                    NOT AT END
                        PERFORM CALCULAR-IMPOSTO
            END-PERFORM
+           PERFORM IMPRIMIR-TOTAIS
            CLOSE TAB-IMPOSTOS ARQ-SALARIO RELATORIO-SALARIO
            STOP RUN.
 
@@ -129,32 +182,54 @@
       * na tabela de saida chamando o procedimento ADICIONA-SALARIO
       ******************************************************************
        CALCULAR-IMPOSTO.
+           MOVE NR-EMPREGADO-IN TO NR-EMPREGADO-OUT
            MOVE NOME-EMPREGADO-IN TO NOME-EMPREGADO-OUT
            SET IMP TO 1
            SEARCH WS-TAB-IMPOSTOS
+               AT END
+                   SET IMP TO WS-QTD-IMP
+                   PERFORM CALCULAR-SALARIO
                WHEN SALARIO-ANUAL-IN < RENDIMENTO-MAXIMO(IMP)
                    PERFORM CALCULAR-SALARIO
            END-SEARCH
+           MOVE VLR-REDUCAO-ALTA-RENDA TO REDUCAO-OUT
+           MOVE VLR-DEDUCAO-DEPEND TO DEDUCAO-OUT
+           MOVE VLR-IMPOSTO-FEDERAL TO IMP-FEDERAL-OUT
+           MOVE VLR-IMPOSTO-ESTADUAL TO IMP-ESTADUAL-OUT
+           MOVE VLR-IMPOSTO-ADICIONAL TO IMP-ADICIONAL-OUT
            MOVE WS-SALARIO-LIQUIDO TO SALARIO-LIQUIDO-OUT
+           ADD 1 TO WS-CONTAGEM-EMPREGADOS
+           ADD WS-SALARIO-LIQUIDO TO WS-SOMA-SALARIOS
            PERFORM ADICIONAR-SALARIO.
 
       ******************************************************************
-      * calcula os impostos por cada funcionario e escreve o resultado
-      * na tabela de saida chamando o procedimento ADICIONA-SALARIO
+      * calcula o salario liquido a partir dos impostos definidos,
+      * guardando cada desconto aplicado para exibicao no relatorio
       ******************************************************************
        CALCULAR-SALARIO.
            MOVE SALARIO-ANUAL-IN TO SAL
+           MOVE 0 TO VLR-REDUCAO-ALTA-RENDA
            IF SAL >= 10000
                COMPUTE SAL = SAL * 0.9
+               COMPUTE VLR-REDUCAO-ALTA-RENDA =
+                   SALARIO-ANUAL-IN - SAL
            END-IF
-           COMPUTE SAL = SAL - 190*NR-DEPENDENTES-IN
-           COMPUTE SAL = SAL * (1 - IMPOSTO-FEDERAL(IMP))
-           COMPUTE SAL = SAL * (1 - IMPOSTO-ESTADUAL(IMP))
-           COMPUTE SAL = SAL * (1 - 0.17)
+           COMPUTE VLR-DEDUCAO-DEPEND ROUNDED =
+               WS-DEDUCAO-DEPENDENTE * NR-DEPENDENTES-IN
+           SUBTRACT VLR-DEDUCAO-DEPEND FROM SAL
+           COMPUTE VLR-IMPOSTO-FEDERAL ROUNDED =
+               SAL * IMPOSTO-FEDERAL(IMP)
+           SUBTRACT VLR-IMPOSTO-FEDERAL FROM SAL
+           COMPUTE VLR-IMPOSTO-ESTADUAL ROUNDED =
+               SAL * IMPOSTO-ESTADUAL(IMP)
+           SUBTRACT VLR-IMPOSTO-ESTADUAL FROM SAL
+           COMPUTE VLR-IMPOSTO-ADICIONAL ROUNDED =
+               SAL * WS-ALIQUOTA-ADICIONAL
+           SUBTRACT VLR-IMPOSTO-ADICIONAL FROM SAL
            MOVE SAL TO WS-SALARIO-LIQUIDO.
 
       ******************************************************************
-      * calcula o salario a partir dos impostos definidos
+      * Adiciona um salario na tabela de saida
       ******************************************************************
        ADICIONAR-SALARIO.
            WRITE REG-RELAT-OUT
@@ -170,9 +245,6 @@
                MOVE 0 TO WS-REGISTROS-POR-PAGINA
            END-IF.
 
-      ******************************************************************
-      * Adiciona um salario na tabela de saida
-      ******************************************************************
        LOOP-SETUP.
            MOVE 0 TO WS-REGISTROS-POR-PAGINA
            MOVE 1 TO WS-NR-PAG
@@ -193,16 +265,70 @@
            MOVE 'N' TO WS-ULTIMO-REGISTRO.
 
       ******************************************************************
-      * adicionaa um imposto aa tabela de impostos
+      * adiciona um imposto aa tabela de impostos. faixas alem de
+      * WS-MAX-FAIXAS sao avisadas e ignoradas, em vez de abortar o
+      * programa.
       ******************************************************************
        ADICIONAR-IMPOSTO.
-           ADD 1 TO WS-QTD-IMP
-           IF WS-QTD-IMP >= 5
-               CLOSE TAB-IMPOSTOS ARQ-SALARIO RELATORIO-SALARIO
-               STOP RUN
+           IF WS-QTD-IMP >= WS-MAX-FAIXAS
+               DISPLAY 'FAIXA DE IMPOSTO IGNORADA, TABELA CHEIA: '
+                   RENDIMENTO-IN
+           ELSE
+               ADD 1 TO WS-QTD-IMP
+               MOVE RENDIMENTO-IN TO RENDIMENTO-MAXIMO(WS-QTD-IMP)
+               MOVE IMPOSTO-FEDERAL-IN TO IMPOSTO-FEDERAL(WS-QTD-IMP)
+               MOVE IMPOSTO-ESTADUAL-IN TO IMPOSTO-ESTADUAL(WS-QTD-IMP)
+           END-IF.
+
+      ******************************************************************
+      * le, se existir, a deducao por dependente e a aliquota
+      * adicional de TAB-PARAMETROS.TXT; na ausencia do arquivo, os
+      * valores-padrao definidos em WORKING-STORAGE permanecem.
+      ******************************************************************
+       LER-PARAMETROS.
+           OPEN INPUT TAB-PARAMETROS
+           IF WS-STATUS-PARAMETROS = '00'
+               READ TAB-PARAMETROS
+                   NOT AT END
+                       MOVE DEDUCAO-DEPENDENTE-IN
+                           TO WS-DEDUCAO-DEPENDENTE
+                       MOVE ALIQUOTA-ADICIONAL-IN
+                           TO WS-ALIQUOTA-ADICIONAL
+               END-READ
+               CLOSE TAB-PARAMETROS
+           END-IF.
+
+      ******************************************************************
+      * imprime o resumo final: total de empregados, soma e media dos
+      * salarios liquidos.
+      ******************************************************************
+       IMPRIMIR-TOTAIS.
+           WRITE REG-RELAT-OUT
+               FROM FOOTER-RELATORIO
+               AFTER ADVANCING 2 LINES
+
+           MOVE 'TOTAL DE EMPREGADOS:         ' TO ROTULO-TOTAL
+           MOVE WS-CONTAGEM-EMPREGADOS TO VALOR-TOTAL
+           WRITE REG-RELAT-OUT
+               FROM LINHA-TOTAL
+               AFTER ADVANCING 2 LINES
+
+           MOVE 'SOMA DOS SALARIOS LIQUIDOS:  ' TO ROTULO-TOTAL
+           MOVE WS-SOMA-SALARIOS TO VALOR-TOTAL
+           WRITE REG-RELAT-OUT
+               FROM LINHA-TOTAL
+               AFTER ADVANCING 1 LINE
+
+           IF WS-CONTAGEM-EMPREGADOS = 0
+               MOVE 0 TO WS-MEDIA-SALARIOS
+           ELSE
+               COMPUTE WS-MEDIA-SALARIOS ROUNDED =
+                   WS-SOMA-SALARIOS / WS-CONTAGEM-EMPREGADOS
            END-IF
-           MOVE RENDIMENTO-IN TO RENDIMENTO-MAXIMO(WS-QTD-IMP)
-           MOVE IMPOSTO-FEDERAL-IN TO IMPOSTO-FEDERAL(WS-QTD-IMP)
-           MOVE IMPOSTO-ESTADUAL-IN TO IMPOSTO-ESTADUAL(WS-QTD-IMP).
+           MOVE 'MEDIA DOS SALARIOS LIQUIDOS:  ' TO ROTULO-TOTAL
+           MOVE WS-MEDIA-SALARIOS TO VALOR-TOTAL
+           WRITE REG-RELAT-OUT
+               FROM LINHA-TOTAL
+               AFTER ADVANCING 1 LINE.
 
        END PROGRAM PAGE-462.
