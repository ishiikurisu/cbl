@@ -16,18 +16,26 @@
        SELECT RELAT-VENDAS
            ASSIGN TO '.\RELAT-VENDAS.TXT'
            ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT RELAT-ERROS
+           ASSIGN TO '.\RELAT-ERROS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD TRANS-VENDAS  LABEL RECORDS ARE STANDARD.
        01 REG-VENDAS-IN.
            05 NR-DIA       PIC 9.
+               88 NR-DIA-VALIDO VALUES 1 THRU 7.
            05 NR-VENDEDOR  PIC XXX.
            05 VALOR-VENDAS PIC 9(3)V99.
+           05 NR-SEMANA    PIC 99.
 
        FD RELAT-VENDAS LABEL RECORDS ARE OMITTED.
        01 REG-RELAT-OUT PIC X(80).
 
+       FD RELAT-ERROS LABEL RECORDS ARE OMITTED.
+       01 REG-ERRO-OUT PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 CABECALHO-RELATORIO-1.
            05 PIC X(26) VALUE '# RELATORIO DE VENDAS -- p'.
@@ -47,9 +55,22 @@
            05 DIA-SEMANA-OUT PIC XXX.
            05 PIC X(3) VALUE ' | '.
            05 VENDAS-TOTAIS-OUT PIC $ZZ,ZZZ.99.
+       01 REG-VENDEDOR-DIA-OUT.
+           05 PIC X(6) VALUE SPACES.
+           05 NR-VENDEDOR-DIA-OUT PIC XXX.
+           05 PIC X(3) VALUE ' | '.
+           05 VENDAS-VENDEDOR-DIA-OUT PIC $ZZ,ZZZ.99.
        01 FOOTER-RELATORIO.
            05 PIC X(25) VALUE '          TOTAL SEMANAL: '.
            05 TOTAL-SEMANAL-OUT PIC $ZZZ,ZZZ.99.
+       01 FOOTER-MEDIA-DIARIA.
+           05 PIC X(25) VALUE '          MEDIA DIARIA:  '.
+           05 MEDIA-DIARIA-OUT PIC $ZZZ,ZZZ.99.
+       01 REG-ERRO-DIA-OUT.
+           05 PIC X(20) VALUE 'NR-DIA INVALIDO -- '.
+           05 NR-DIA-ERRO-OUT PIC 9.
+           05 PIC X(11) VALUE ' VENDEDOR: '.
+           05 NR-VENDEDOR-ERRO-OUT PIC XXX.
 
        01 WS-DATA.
            05 WS-ANO PIC 9(4).
@@ -60,16 +81,35 @@
        01 QUARTA  PIC XXX VALUE 'QUA'.
        01 QUINTA  PIC XXX VALUE 'QUI'.
        01 SEXTA   PIC XXX VALUE 'SEX'.
+       01 SABADO  PIC XXX VALUE 'SAB'.
+       01 DOMINGO PIC XXX VALUE 'DOM'.
        01 DIA-CORRENTE PIC X.
+       01 WS-SEMANA-ATUAL PIC 99.
        01 ULTIMO-REGISTRO PIC X VALUE 'N'.
        01 VENDAS-TOTAIS PIC 99999v99.
        01 TOTAL-SEMANAL PIC 999999v99.
+       01 TABELA-VENDEDORES-DIA.
+           05 VENDEDOR-DIA OCCURS 50 TIMES INDEXED BY NR-VD.
+               10 NR-VENDEDOR-DIA  PIC XXX.
+               10 VENDAS-VENDEDOR-DIA PIC 99999v99.
+       01 QTD-VENDEDORES-DIA PIC 99 VALUE 0.
+       01 QTD-ERROS-DIA PIC 9(4) VALUE 0.
+       01 QTD-DIAS-SEMANA PIC 99 VALUE 0.
+       01 WS-MEDIA-DIARIA PIC 999999V99.
+       01 WS-LINHAS-PAGINA PIC 99 VALUE 0.
+       01 MAX-LINHAS-PAGINA PIC 99 VALUE 20.
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN INPUT TRANS-VENDAS
            OPEN OUTPUT RELAT-VENDAS
+           OPEN OUTPUT RELAT-ERROS
+           MOVE 1 TO NR-PAG
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA
+           MOVE WS-DIA TO DIA-ATUAL
+           MOVE WS-MES TO MES-ATUAL
+           MOVE WS-ANO TO ANO-ATUAL
            PERFORM ESCREVER-CABECALHO-1
            PERFORM ESCREVER-CABECALHO-2
            PERFORM ESCREVER-CABECALHO-3
@@ -79,22 +119,23 @@
                    AT END
                        MOVE 'S' TO ULTIMO-REGISTRO
                    NOT AT END
-                       PERFORM INTERRUPCAO
+                       IF NR-DIA-VALIDO
+                           PERFORM INTERRUPCAO
+                       ELSE
+                           PERFORM REGISTRAR-ERRO-DIA
+                       END-IF
            END-PERFORM.
-           PERFORM ESCREVER-LINHA-DO-RELATORIO
+           IF QTD-VENDEDORES-DIA NOT = 0
+               PERFORM ESCREVER-LINHA-DO-RELATORIO
+           END-IF
            PERFORM ESCREVER-FOOTER
-           CLOSE TRANS-VENDAS RELAT-VENDAS
+           CLOSE TRANS-VENDAS RELAT-VENDAS RELAT-ERROS
            STOP RUN.
 
       ******************************************************************
       * escreve o cabecalho do arquivo de saida.
       ******************************************************************
        ESCREVER-CABECALHO-1.
-           MOVE 1 TO NR-PAG
-           MOVE FUNCTION CURRENT-DATE TO WS-DATA
-           MOVE WS-DIA TO DIA-ATUAL
-           MOVE WS-MES TO MES-ATUAL
-           MOVE WS-ANO TO ANO-ATUAL
            WRITE REG-RELAT-OUT FROM CABECALHO-RELATORIO-1.
 
       ******************************************************************
@@ -112,25 +153,107 @@
            WRITE REG-RELAT-OUT FROM CABECALHO-RELATORIO-3
                AFTER ADVANCING 1 LINE.
 
+      ******************************************************************
+      * fecha a pagina atual e abre uma nova, reimprimindo o cabecalho
+      * com o numero de pagina atualizado.
+      ******************************************************************
+       NOVA-PAGINA.
+           ADD 1 TO NR-PAG
+           WRITE REG-RELAT-OUT
+               FROM CABECALHO-RELATORIO-1
+               AFTER ADVANCING PAGE
+           PERFORM ESCREVER-CABECALHO-2
+           PERFORM ESCREVER-CABECALHO-3
+           MOVE 0 TO WS-LINHAS-PAGINA.
+
+      ******************************************************************
+      * conta uma linha de detalhe impressa na pagina atual e aciona a
+      * quebra de pagina quando o limite de linhas e atingido.
+      ******************************************************************
+       CONTAR-LINHA.
+           ADD 1 TO WS-LINHAS-PAGINA
+           IF WS-LINHAS-PAGINA >= MAX-LINHAS-PAGINA
+               PERFORM NOVA-PAGINA
+           END-IF.
+
       ******************************************************************
       * prepara as variaveis de estado para processar o arquivo.
       ******************************************************************
        COMECAR-INTERRUPCAO.
-           READ TRANS-VENDAS.
-           MOVE NR-DIA TO DIA-CORRENTE
-           MOVE VALOR-VENDAS TO TOTAL-SEMANAL VENDAS-TOTAIS.
+           READ TRANS-VENDAS
+               AT END
+                   MOVE 'S' TO ULTIMO-REGISTRO
+           END-READ
+           PERFORM UNTIL NR-DIA-VALIDO OR ULTIMO-REGISTRO = 'S'
+               PERFORM REGISTRAR-ERRO-DIA
+               READ TRANS-VENDAS
+                   AT END
+                       MOVE 'S' TO ULTIMO-REGISTRO
+               END-READ
+           END-PERFORM
+           IF ULTIMO-REGISTRO NOT = 'S'
+               MOVE NR-DIA TO DIA-CORRENTE
+               MOVE NR-SEMANA TO WS-SEMANA-ATUAL
+               MOVE VALOR-VENDAS TO TOTAL-SEMANAL VENDAS-TOTAIS
+               MOVE 1 TO QTD-DIAS-SEMANA
+               PERFORM ACUMULAR-VENDEDOR-DIA
+           END-IF.
 
       ******************************************************************
       * loop principal do programa
       ******************************************************************
        INTERRUPCAO.
-           IF NR-DIA NOT EQUAL TO DIA-CORRENTE
+           IF NR-SEMANA NOT EQUAL TO WS-SEMANA-ATUAL
                PERFORM ESCREVER-LINHA-DO-RELATORIO
+               PERFORM ESCREVER-FOOTER
+               PERFORM NOVA-PAGINA
+               MOVE NR-SEMANA TO WS-SEMANA-ATUAL
                MOVE NR-DIA TO DIA-CORRENTE
                MOVE 0 TO VENDAS-TOTAIS
+               MOVE 0 TO QTD-VENDEDORES-DIA
+               INITIALIZE TABELA-VENDEDORES-DIA
+               MOVE 0 TO TOTAL-SEMANAL
+               MOVE 1 TO QTD-DIAS-SEMANA
+           ELSE
+               IF NR-DIA NOT EQUAL TO DIA-CORRENTE
+                   PERFORM ESCREVER-LINHA-DO-RELATORIO
+                   MOVE NR-DIA TO DIA-CORRENTE
+                   MOVE 0 TO VENDAS-TOTAIS
+                   MOVE 0 TO QTD-VENDEDORES-DIA
+                   INITIALIZE TABELA-VENDEDORES-DIA
+                   ADD 1 TO QTD-DIAS-SEMANA
+               END-IF
            END-IF.
            ADD VALOR-VENDAS TO TOTAL-SEMANAL
-           ADD VALOR-VENDAS TO VENDAS-TOTAIS.
+           ADD VALOR-VENDAS TO VENDAS-TOTAIS
+           PERFORM ACUMULAR-VENDEDOR-DIA.
+
+      ******************************************************************
+      * registra na listagem de erros um registro com NR-DIA fora da
+      * faixa valida (1 a 7), sem somar o valor em nenhum total.
+      ******************************************************************
+       REGISTRAR-ERRO-DIA.
+           ADD 1 TO QTD-ERROS-DIA
+           MOVE NR-DIA TO NR-DIA-ERRO-OUT
+           MOVE NR-VENDEDOR TO NR-VENDEDOR-ERRO-OUT
+           WRITE REG-ERRO-OUT
+               FROM REG-ERRO-DIA-OUT
+               AFTER ADVANCING 1 LINE.
+
+      ******************************************************************
+      * acumula a venda do dia por vendedor na tabela de vendedores
+      ******************************************************************
+       ACUMULAR-VENDEDOR-DIA.
+           SET NR-VD TO 1
+           SEARCH VENDEDOR-DIA
+               AT END
+                   ADD 1 TO QTD-VENDEDORES-DIA
+                   SET NR-VD TO QTD-VENDEDORES-DIA
+                   MOVE NR-VENDEDOR TO NR-VENDEDOR-DIA(NR-VD)
+                   MOVE VALOR-VENDAS TO VENDAS-VENDEDOR-DIA(NR-VD)
+               WHEN NR-VENDEDOR-DIA(NR-VD) = NR-VENDEDOR
+                   ADD VALOR-VENDAS TO VENDAS-VENDEDOR-DIA(NR-VD)
+           END-SEARCH.
 
       ******************************************************************
       * escreve uma linha do relatorio
@@ -147,11 +270,32 @@
                MOVE QUINTA TO DIA-SEMANA-OUT
            WHEN 5
                MOVE SEXTA TO DIA-SEMANA-OUT
+           WHEN 6
+               MOVE SABADO TO DIA-SEMANA-OUT
+           WHEN 7
+               MOVE DOMINGO TO DIA-SEMANA-OUT
            END-EVALUATE
            MOVE VENDAS-TOTAIS TO VENDAS-TOTAIS-OUT
            WRITE REG-RELAT-OUT
                FROM REG-VENDAS-OUT
-               AFTER ADVANCING 1 LINE.
+               AFTER ADVANCING 1 LINE
+           PERFORM CONTAR-LINHA
+           PERFORM ESCREVER-VENDEDORES-DIA.
+
+      ******************************************************************
+      * escreve as sub-linhas de total por vendedor do dia corrente
+      ******************************************************************
+       ESCREVER-VENDEDORES-DIA.
+           PERFORM VARYING NR-VD FROM 1 BY 1
+                   UNTIL NR-VD > QTD-VENDEDORES-DIA
+               MOVE NR-VENDEDOR-DIA(NR-VD) TO NR-VENDEDOR-DIA-OUT
+               MOVE VENDAS-VENDEDOR-DIA(NR-VD) TO
+                   VENDAS-VENDEDOR-DIA-OUT
+               WRITE REG-RELAT-OUT
+                   FROM REG-VENDEDOR-DIA-OUT
+                   AFTER ADVANCING 1 LINE
+               PERFORM CONTAR-LINHA
+           END-PERFORM.
 
       ******************************************************************
       * escreve footer do relatorio
@@ -160,6 +304,14 @@
            MOVE TOTAL-SEMANAL TO TOTAL-SEMANAL-OUT
            WRITE REG-RELAT-OUT
                FROM FOOTER-RELATORIO
-               AFTER ADVANCING 2 LINES.
+               AFTER ADVANCING 2 LINES
+           IF QTD-DIAS-SEMANA > 0
+               COMPUTE WS-MEDIA-DIARIA ROUNDED =
+                   TOTAL-SEMANAL / QTD-DIAS-SEMANA
+               MOVE WS-MEDIA-DIARIA TO MEDIA-DIARIA-OUT
+               WRITE REG-RELAT-OUT
+                   FROM FOOTER-MEDIA-DIARIA
+                   AFTER ADVANCING 1 LINE
+           END-IF.
 
        END PROGRAM PAGE-367.
