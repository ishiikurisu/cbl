@@ -2,7 +2,35 @@
        PROGRAM-ID. CALC4.
        AUTHOR. NANCY STERN.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT TAB-TAXA
+           ASSIGN TO '.\TAB-TAXA.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-TAXA.
+       SELECT LOG-TRANSACOES
+           ASSIGN TO '.\LOG-TRANSACOES.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD TAB-TAXA LABEL RECORDS ARE STANDARD.
+       01 REG-TAXA-IN.
+           05 TAXA-IN PIC V999.
+
+       FD LOG-TRANSACOES LABEL RECORDS ARE STANDARD.
+       01 REG-LOG-OUT.
+           05 LOG-QUANTIDADE  PIC ZZ,ZZ9.
+           05 PIC X VALUE SPACE.
+           05 LOG-PRECO       PIC Z9.99-.
+           05 PIC X VALUE SPACE.
+           05 LOG-TOTAL       PIC Z,ZZZ,ZZ9.99-.
+           05 PIC X VALUE SPACE.
+           05 LOG-VALOR-TAXA  PIC Z,ZZZ,ZZ9.99-.
+           05 PIC X VALUE SPACE.
+           05 LOG-TOTAL-GERAL PIC ZZ,ZZZ,ZZ9.99-.
+
        WORKING-STORAGE SECTION.
        01 WS-QUANTIDADE   PIC 99999.
        01 WS-PRECO        PIC S99V99.
@@ -10,6 +38,17 @@
        01 WS-VALOR-TAXA   PIC S9(7)V99.
        01 WS-TOTAL-GERAL  PIC S9(8)V99.
        01 WS-RESPOSTA     PIC X(4) VALUE SPACES.
+       01 WS-TAXA-ATUAL   PIC V999 VALUE .080.
+       01 WS-STATUS-TAXA  PIC XX.
+       01 WS-TOTAL-SESSAO PIC S9(9)V99 VALUE 0.
+       01 WS-DADOS-VALIDOS PIC X VALUE 'N'.
+           88 DADOS-VALIDOS   VALUE 'S'.
+           88 DADOS-INVALIDOS VALUE 'N'.
+       01 WS-SUBTOTAL-NOTA PIC S9(7)V99 VALUE 0.
+       01 WS-MAIS-ITENS   PIC X VALUE 'S'.
+           88 MAIS-ITENS     VALUE 'S'.
+           88 SEM-MAIS-ITENS VALUE 'N'.
+       01 WS-RESPOSTA-ITEM PIC X VALUE 'S'.
 
        SCREEN SECTION.
        01 CALC4-TELA-ETIQUETA BACKGROUND-COLOR IS 1
@@ -34,6 +73,7 @@
                                 REVERSE-VIDEO.
            05 LINE 14 COLUMN 43 VALUE '                    '
                                 REVERSE-VIDEO.
+           05 LINE 22 COLUMN 1  VALUE SPACES BLANK LINE.
            05 LINE 24 COLUMN 1  VALUE
                'Digite os dados e aperte <Tab> ou <Enter>'BLANK LINE.
        01 CALC4-TELA-ENTRADA.
@@ -41,17 +81,38 @@
                REVERSE-VIDEO REQUIRED AUTO.
            05 LINE 7 COLUMN 33 PIC Z9.99- TO WS-PRECO
                REVERSE-VIDEO REQUIRED.
-       01 CALC4-TELA-SAIDA.
+       01 CALC4-TELA-ERRO-VALIDACAO.
+           05 LINE 22 COLUMN 1
+              VALUE 'QUANTIDADE E PRECO DEVEM SER MAIORES QUE ZERO'
+              HIGHLIGHT BLINK.
+       01 CALC4-TELA-ITEM.
            05 LINE 7  COLUMN 21 PIC ZZ,ZZ9 FROM WS-QUANTIDADE
                REVERSE-VIDEO.
            05 LINE 7  COLUMN 35 PIC ZZ.99- FROM WS-PRECO
                REVERSE-VIDEO.
            05 LINE 7  COLUMN 43 PIC Z,ZZZ,ZZ9.99- FROM WS-TOTAL
                REVERSE-VIDEO.
+           05 'SUBTOTAL DA NOTA: '
+              LINE 18 COLUMN 30 HIGHLIGHT.
+           05 LINE 18 COLUMN 49 PIC ZZ,ZZZ,ZZ9.99- FROM WS-SUBTOTAL-NOTA
+               REVERSE-VIDEO.
+           05 LINE 20 COLUMN 1 VALUE
+               'Mais itens nesta nota? (S/N): ' BLANK LINE.
+       01 CALC4-TELA-SAIDA.
+           05 LINE 7  COLUMN 21 PIC ZZ,ZZ9 FROM WS-QUANTIDADE
+               REVERSE-VIDEO.
+           05 LINE 7  COLUMN 35 PIC ZZ.99- FROM WS-PRECO
+               REVERSE-VIDEO.
+           05 LINE 7  COLUMN 43 PIC Z,ZZZ,ZZ9.99- FROM WS-SUBTOTAL-NOTA
+               REVERSE-VIDEO.
            05 LINE 10 COLUMN 43 PIC Z,ZZZ,ZZ9.99- FROM WS-VALOR-TAXA
                REVERSE-VIDEO.
            05 LINE 14 COLUMN 43 PIC ZZ,ZZZ,ZZ9.99- FROM WS-TOTAL-GERAL
                REVERSE-VIDEO.
+           05 'TOTAL DA SESSAO: '
+              LINE 16 COLUMN 30 HIGHLIGHT.
+           05 LINE 16 COLUMN 48 PIC ZZ,ZZZ,ZZ9.99- FROM WS-TOTAL-SESSAO
+               REVERSE-VIDEO.
            05 LINE 24 COLUMN 1 VALUE
                'Aperte <Enter> para continuar our "sair" para encerrar'
       -BLANK LINE.
@@ -63,7 +124,9 @@
            05 LINE 8  COLUMN 10
               VALUE '*                              *'.
            05 LINE 9  COLUMN 10
-              VALUE '*                              *'.
+              VALUE '*  TOTAL DA SESSAO:            *'.
+           05 LINE 9  COLUMN 28 PIC Z,ZZZ,ZZ9.99-
+              FROM WS-TOTAL-SESSAO.
            05 LINE 10 COLUMN 10
               VALUE '*                              *'.
            05 LINE 11 COLUMN 10
@@ -72,31 +135,117 @@
 
        PROCEDURE DIVISION.
        100-COMECA-PROGRAMA.
+           PERFORM 150-LER-TAXA
+           OPEN EXTEND LOG-TRANSACOES
            DISPLAY CALC4-TELA-ETIQUETA
-           PERFORM 200-INICIA-TRANSACAO
+           PERFORM 200-PROCESSAR-NOTA
                    UNTIL WS-RESPOSTA = 'SAIR' OR 'sair'
            PERFORM 300-FIM-PROGRAMA
            STOP RUN.
 
       *****************************************************************
-      * Aceita os dados , faz calculos, apresenta resultados;
-      * pergunta se o usuario deseja continuar ou sair
+      * le a taxa de imposto vigente em TAB-TAXA.TXT. caso o arquivo
+      * nao exista ou esteja vazio mantem a taxa-padrao ja assumida
+      * em WS-TAXA-ATUAL.
       *****************************************************************
-       200-INICIA-TRANSACAO.
-           DISPLAY CALC4-LIMPA-TELA
-           ACCEPT CALC4-TELA-ENTRADA
-           COMPUTE WS-TOTAL = WS-QUANTIDADE * WS-PRECO
-           COMPUTE WS-VALOR-TAXA = WS-TOTAL * .08
-           COMPUTE WS-TOTAL-GERAL = WS-TOTAL + WS-VALOR-TAXA
+       150-LER-TAXA.
+           OPEN INPUT TAB-TAXA
+           IF WS-STATUS-TAXA = '00'
+               READ TAB-TAXA
+                   NOT AT END
+                       MOVE TAXA-IN TO WS-TAXA-ATUAL
+               END-READ
+               CLOSE TAB-TAXA
+           END-IF.
+
+      *****************************************************************
+      * processa uma nota inteira: aceita um ou mais itens, acumulando
+      * o subtotal da nota, e so ao final calcula a taxa e o total
+      * geral sobre o subtotal acumulado; apresenta o resultado e
+      * pergunta se o usuario deseja continuar com outra nota ou sair
+      *****************************************************************
+       200-PROCESSAR-NOTA.
+           MOVE 0 TO WS-SUBTOTAL-NOTA
+           SET MAIS-ITENS TO TRUE
+           PERFORM 205-ACEITAR-ITEM UNTIL SEM-MAIS-ITENS
+           COMPUTE WS-VALOR-TAXA = WS-SUBTOTAL-NOTA * WS-TAXA-ATUAL
+           COMPUTE WS-TOTAL-GERAL = WS-SUBTOTAL-NOTA + WS-VALOR-TAXA
+           ADD WS-TOTAL-GERAL TO WS-TOTAL-SESSAO
+           PERFORM 255-REGISTRAR-LOG-NOTA
            DISPLAY CALC4-TELA-SAIDA
            ACCEPT WS-RESPOSTA
                LINE 24 COLUMN 60.
       *        PROMPT '_' REVERSE-VIDEO NO BEEP.
 
+      *****************************************************************
+      * aceita um item da nota, soma seu total ao subtotal acumulado e
+      * pergunta se ha mais itens a lancar nesta mesma nota
+      *****************************************************************
+       205-ACEITAR-ITEM.
+           DISPLAY CALC4-LIMPA-TELA
+           PERFORM 210-ACEITAR-DADOS-VALIDOS
+           COMPUTE WS-TOTAL = WS-QUANTIDADE * WS-PRECO
+           ADD WS-TOTAL TO WS-SUBTOTAL-NOTA
+           PERFORM 250-REGISTRAR-LOG
+           DISPLAY CALC4-TELA-ITEM
+           ACCEPT WS-RESPOSTA-ITEM
+               LINE 20 COLUMN 32
+           IF WS-RESPOSTA-ITEM = 'N' OR 'n'
+               SET SEM-MAIS-ITENS TO TRUE
+           ELSE
+               SET MAIS-ITENS TO TRUE
+           END-IF.
+
+      *****************************************************************
+      * aceita quantidade e preco, repetindo a digitacao enquanto
+      * qualquer um dos dois nao for maior que zero
+      *****************************************************************
+       210-ACEITAR-DADOS-VALIDOS.
+           MOVE 'N' TO WS-DADOS-VALIDOS
+           PERFORM 220-ACEITAR-E-VALIDAR UNTIL DADOS-VALIDOS.
+
+       220-ACEITAR-E-VALIDAR.
+           ACCEPT CALC4-TELA-ENTRADA
+           IF WS-QUANTIDADE > 0 AND WS-PRECO > 0
+               SET DADOS-VALIDOS TO TRUE
+           ELSE
+               DISPLAY CALC4-TELA-ERRO-VALIDACAO
+           END-IF.
+
+      *****************************************************************
+      * grava em LOG-TRANSACOES.TXT o item recem-lancado, para que
+      * quantidade x preco = total possa ser conferido linha a linha
+      * mesmo em notas com mais de um item. a taxa e o total geral
+      * so se aplicam a nota inteira, por isso ficam zerados aqui.
+      *****************************************************************
+       250-REGISTRAR-LOG.
+           MOVE WS-QUANTIDADE TO LOG-QUANTIDADE
+           MOVE WS-PRECO      TO LOG-PRECO
+           MOVE WS-TOTAL      TO LOG-TOTAL
+           MOVE 0             TO LOG-VALOR-TAXA
+           MOVE 0             TO LOG-TOTAL-GERAL
+           WRITE REG-LOG-OUT.
+
+      *****************************************************************
+      * grava o resumo da nota corrente em LOG-TRANSACOES.TXT, com o
+      * subtotal apurado (conferivel contra a soma das linhas de item
+      * ja gravadas por 250-REGISTRAR-LOG), a taxa e o total geral.
+      * quantidade e preco ficam zerados por nao se aplicarem a uma
+      * nota com mais de um item.
+      *****************************************************************
+       255-REGISTRAR-LOG-NOTA.
+           MOVE 0                TO LOG-QUANTIDADE
+           MOVE 0                TO LOG-PRECO
+           MOVE WS-SUBTOTAL-NOTA  TO LOG-TOTAL
+           MOVE WS-VALOR-TAXA     TO LOG-VALOR-TAXA
+           MOVE WS-TOTAL-GERAL    TO LOG-TOTAL-GERAL
+           WRITE REG-LOG-OUT.
+
       *****************************************************************
       * Limpa a tela e exibe mensagem de saida
       *****************************************************************
        300-FIM-PROGRAMA.
+           CLOSE LOG-TRANSACOES
            DISPLAY CALC4-TELA-ENCERRAMENTO
            DISPLAY 'CALC4 ENCERRADO CONFORME SOLICITADO'
                LINE 9 COLUMN 14
