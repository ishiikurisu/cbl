@@ -16,6 +16,13 @@
        SELECT RELATORIO-VENDAS
            ASSIGN TO '.\RELATORIO-VENDAS.TXT'
            ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT ARQ-ACUMULADO
+           ASSIGN TO '.\ARQ-ACUMULADO.CBDB'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-ACUM.
+       SELECT RELAT-ERROS
+           ASSIGN TO '.\RELAT-ERROS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -28,6 +35,15 @@
        FD RELATORIO-VENDAS LABEL RECORDS ARE OMITTED.
        01 REG-VENDAS-OUT PIC X(80).
 
+       FD ARQ-ACUMULADO LABEL RECORDS ARE STANDARD.
+       01 REG-ACUMULADO.
+           05 NR-VENDEDOR-ACUM   PIC 99.
+           05 NOME-VENDEDOR-ACUM PIC X(20).
+           05 VENDAS-ACUM        PIC 9(6)V99.
+
+       FD RELAT-ERROS LABEL RECORDS ARE OMITTED.
+       01 REG-ERRO-OUT PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 CABECALHO-RELATORIO-1.
            05 PIC X(26) VALUE '# RELATORIO DE VENDAS -- p'.
@@ -51,23 +67,50 @@
            05 NOME-VENDEDOR-OUT PIC X(20).
            05 PIC X(3) VALUE ' | '.
            05 VENDAS-TOTAIS-OUT PIC $ZZZ,ZZZ.99.
-      * TODO add a footer to the report
+       01 REG-RODAPE-OUT.
+           05 PIC X(26) VALUE SPACES.
+           05 PIC X(21) VALUE 'TOTAL DA COMPANHIA: '.
+           05 TOTAL-COMPANHIA-OUT PIC $$$$$,$$$.99.
+           05 PIC X(28) VALUE SPACES.
+       01 REG-ERRO-VENDEDOR-OUT.
+           05 PIC X(36) VALUE 'VENDEDOR FORA DA FAIXA PERMITIDA -- '.
+           05 NR-VENDEDOR-ERRO-OUT PIC 99.
+           05 PIC X(7) VALUE ' NOME: '.
+           05 NOME-VENDEDOR-ERRO-OUT PIC X(20).
+           05 PIC X(9) VALUE ' VENDAS: '.
+           05 VLR-VENDAS-ERRO-OUT PIC $ZZZ.99.
 
-       01 TABELA-VENDAS OCCURS 20 TIMES INDEXED BY NR-V.
-           05 NOME-VENDEDOR PIC X(20).
-           05 VENDAS-TOTAIS PIC 9(6)V99.
+       01 TABELA-VENDAS OCCURS 99 TIMES INDEXED BY NR-V.
+           05 NOME-VENDEDOR   PIC X(20).
+           05 VENDAS-TOTAIS   PIC 9(6)V99.
+           05 USADO-VENDEDOR  PIC X VALUE 'N'.
 
        01 WS-DATA.
            05 WS-ANO PIC 9(4).
            05 WS-MES PIC 99.
            05 WS-DIA PIC 99.
        01 ULTIMO-REGISTRO PIC X VALUE 'N'.
-       01 VENDAS-COMPANHIA PIC 99999v99.
+       01 FIM-ACUMULADO PIC X VALUE 'N'.
+       01 VENDAS-COMPANHIA PIC 9(7)V99 VALUE ZEROS.
+       01 WS-STATUS-ACUM PIC XX.
+
+      * limite de vendedores aceito pelo programa; pode ser aumentado
+      * em tempo de execucao definindo a variavel de ambiente
+      * P461-MAX-VENDEDORES, sem necessidade de recompilar.
+       01 WS-MAX-VENDEDORES PIC 99 VALUE 20.
+       01 WS-MAX-VENDEDORES-ENV PIC X(3).
+
+       01 WS-ORDEM       PIC 99.
+       01 WS-MAIOR-NR    PIC 99.
+       01 WS-MAIOR-VENDA PIC 9(6)V99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM AJUSTAR-LIMITE-VENDEDORES
            OPEN INPUT TRANS-VENDAS
            OPEN OUTPUT RELATORIO-VENDAS
+           OPEN OUTPUT RELAT-ERROS
+           PERFORM CARREGAR-ACUMULADO-ANTERIOR
            PERFORM ESCREVER-CABECALHO
            PERFORM UNTIL ULTIMO-REGISTRO = 'S'
                READ TRANS-VENDAS
@@ -77,9 +120,50 @@
                        PERFORM CONTABILIZAR-VENDA
            END-PERFORM
            PERFORM ESCREVER-RELATORIO
-           CLOSE TRANS-VENDAS RELATORIO-VENDAS
+           PERFORM GRAVAR-ACUMULADO
+           CLOSE TRANS-VENDAS RELATORIO-VENDAS RELAT-ERROS
            STOP RUN.
 
+      ******************************************************************
+      * permite que o limite de vendedores seja elevado em tempo de
+      * execucao, sem recompilar o programa.
+      ******************************************************************
+       AJUSTAR-LIMITE-VENDEDORES.
+           MOVE SPACES TO WS-MAX-VENDEDORES-ENV
+           ACCEPT WS-MAX-VENDEDORES-ENV FROM ENVIRONMENT
+               'P461-MAX-VENDEDORES'
+           IF FUNCTION TRIM(WS-MAX-VENDEDORES-ENV) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-MAX-VENDEDORES-ENV)
+                   TO WS-MAX-VENDEDORES
+           END-IF.
+
+      ******************************************************************
+      * carrega, se existir, os totais acumulados de uma execucao
+      * anterior, para que o relatorio continue de onde parou.
+      ******************************************************************
+       CARREGAR-ACUMULADO-ANTERIOR.
+           OPEN INPUT ARQ-ACUMULADO
+           IF WS-STATUS-ACUM = '00'
+               MOVE 'N' TO FIM-ACUMULADO
+               PERFORM LER-ACUMULADO-ANTERIOR UNTIL FIM-ACUMULADO = 'S'
+               CLOSE ARQ-ACUMULADO
+           END-IF.
+
+       LER-ACUMULADO-ANTERIOR.
+           READ ARQ-ACUMULADO
+               AT END
+                   MOVE 'S' TO FIM-ACUMULADO
+               NOT AT END
+                   IF NR-VENDEDOR-ACUM >= 1
+                           AND NR-VENDEDOR-ACUM <= WS-MAX-VENDEDORES
+                       MOVE NOME-VENDEDOR-ACUM
+                           TO NOME-VENDEDOR(NR-VENDEDOR-ACUM)
+                       ADD VENDAS-ACUM
+                           TO VENDAS-TOTAIS(NR-VENDEDOR-ACUM)
+                       ADD VENDAS-ACUM TO VENDAS-COMPANHIA
+                   END-IF
+           END-READ.
+
       ******************************************************************
       * escreve o cabecalho do arquivo de saida.
       ******************************************************************
@@ -98,24 +182,96 @@
                AFTER ADVANCING 1 LINE.
 
       ******************************************************************
-      * Adiciona uma venda aa tabela de acumulacao
+      * Adiciona uma venda aa tabela de acumulacao. registros com
+      * NR-VENDEDOR-IN fora da faixa 1 thru WS-MAX-VENDEDORES sao
+      * gravados em RELAT-ERROS.TXT e ignorados, em vez de estourar
+      * a tabela.
       ******************************************************************
        CONTABILIZAR-VENDA.
-           MOVE NOME-VENDEDOR-IN TO NOME-VENDEDOR(NR-VENDEDOR-IN)
-           ADD VLR-VENDAS-IN TO VENDAS-TOTAIS(NR-VENDEDOR-IN).
+           IF NR-VENDEDOR-IN < 1 OR NR-VENDEDOR-IN > WS-MAX-VENDEDORES
+               PERFORM REGISTRAR-ERRO-VENDEDOR
+           ELSE
+               MOVE NOME-VENDEDOR-IN TO NOME-VENDEDOR(NR-VENDEDOR-IN)
+               ADD VLR-VENDAS-IN TO VENDAS-TOTAIS(NR-VENDEDOR-IN)
+               ADD VLR-VENDAS-IN TO VENDAS-COMPANHIA
+           END-IF.
+
+      ******************************************************************
+      * grava em RELAT-ERROS.TXT um registro com NR-VENDEDOR-IN fora
+      * da faixa permitida, para conferencia posterior.
+      ******************************************************************
+       REGISTRAR-ERRO-VENDEDOR.
+           MOVE NR-VENDEDOR-IN TO NR-VENDEDOR-ERRO-OUT
+           MOVE NOME-VENDEDOR-IN TO NOME-VENDEDOR-ERRO-OUT
+           MOVE VLR-VENDAS-IN TO VLR-VENDAS-ERRO-OUT
+           WRITE REG-ERRO-OUT
+               FROM REG-ERRO-VENDEDOR-OUT
+               AFTER ADVANCING 1 LINE.
 
       ******************************************************************
-      * Escreve a tabela de vendas de acordo com o calculado
+      * Escreve a tabela de vendas, do maior para o menor total,
+      * omitindo vendedores sem nenhuma venda acumulada, seguida do
+      * total geral da companhia.
       ******************************************************************
        ESCREVER-RELATORIO.
-           PERFORM VARYING NR-V FROM 1 BY 1 UNTIL NR-V > 20
-               MOVE NR-V TO NR-VENDEDOR-OUT
-               MOVE NOME-VENDEDOR(NR-V) TO NOME-VENDEDOR-OUT
-               MOVE VENDAS-TOTAIS(NR-V) TO VENDAS-TOTAIS-OUT
-
-               WRITE REG-VENDAS-OUT
-                   FROM REG-VENDEDOR-OUT
-                   AFTER ADVANCING 1 LINE
-           END-PERFORM.
+           PERFORM SELECIONAR-E-IMPRIMIR-VENDEDOR
+               VARYING WS-ORDEM FROM 1 BY 1
+               UNTIL WS-ORDEM > WS-MAX-VENDEDORES
+           PERFORM ESCREVER-RODAPE.
+
+      ******************************************************************
+      * acha, entre os vendedores ainda nao impressos, o de maior
+      * total de vendas, e imprime sua linha (se houver venda).
+      ******************************************************************
+       SELECIONAR-E-IMPRIMIR-VENDEDOR.
+           MOVE 0 TO WS-MAIOR-NR
+           MOVE 0 TO WS-MAIOR-VENDA
+           PERFORM ACHAR-MAIOR-VENDEDOR
+               VARYING NR-V FROM 1 BY 1 UNTIL NR-V > WS-MAX-VENDEDORES
+           IF WS-MAIOR-NR > 0
+               MOVE 'S' TO USADO-VENDEDOR(WS-MAIOR-NR)
+               IF VENDAS-TOTAIS(WS-MAIOR-NR) > 0
+                   MOVE WS-MAIOR-NR TO NR-VENDEDOR-OUT
+                   MOVE NOME-VENDEDOR(WS-MAIOR-NR) TO NOME-VENDEDOR-OUT
+                   MOVE VENDAS-TOTAIS(WS-MAIOR-NR) TO VENDAS-TOTAIS-OUT
+                   WRITE REG-VENDAS-OUT
+                       FROM REG-VENDEDOR-OUT
+                       AFTER ADVANCING 1 LINE
+               END-IF
+           END-IF.
+
+       ACHAR-MAIOR-VENDEDOR.
+           IF USADO-VENDEDOR(NR-V) = 'N'
+                   AND VENDAS-TOTAIS(NR-V) > WS-MAIOR-VENDA
+               MOVE NR-V TO WS-MAIOR-NR
+               MOVE VENDAS-TOTAIS(NR-V) TO WS-MAIOR-VENDA
+           END-IF.
+
+      ******************************************************************
+      * imprime o total geral de vendas da companhia.
+      ******************************************************************
+       ESCREVER-RODAPE.
+           MOVE VENDAS-COMPANHIA TO TOTAL-COMPANHIA-OUT
+           WRITE REG-VENDAS-OUT
+               FROM REG-RODAPE-OUT
+               AFTER ADVANCING 2 LINES.
+
+      ******************************************************************
+      * grava os totais atualizados, para que a proxima execucao
+      * continue a partir deles.
+      ******************************************************************
+       GRAVAR-ACUMULADO.
+           OPEN OUTPUT ARQ-ACUMULADO
+           PERFORM GRAVAR-ACUMULADO-VENDEDOR
+               VARYING NR-V FROM 1 BY 1 UNTIL NR-V > WS-MAX-VENDEDORES
+           CLOSE ARQ-ACUMULADO.
+
+       GRAVAR-ACUMULADO-VENDEDOR.
+           IF VENDAS-TOTAIS(NR-V) > 0
+               MOVE NR-V TO NR-VENDEDOR-ACUM
+               MOVE NOME-VENDEDOR(NR-V) TO NOME-VENDEDOR-ACUM
+               MOVE VENDAS-TOTAIS(NR-V) TO VENDAS-ACUM
+               WRITE REG-ACUMULADO
+           END-IF.
 
        END PROGRAM PAGE-461.
