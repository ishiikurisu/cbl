@@ -22,6 +22,20 @@
        SELECT MESTRE-VENDAS-ATUAL
            ASSIGN TO 'E:\p506\bin\MESTRE-VENDAS-ATUAL.CBDB'
            ORGANIZATION IS LINE SEQUENTIAL.
+      * ponto de checkpoint/restart: guarda o ultimo vendedor do
+      * arquivo mestre ja processado com sucesso, para que uma
+      * execucao interrompida possa ser reiniciada sem reprocessar
+      * (ou perder) registros.
+       SELECT ARQ-CHECKPOINT
+           ASSIGN TO 'E:\p506\bin\CHECKPOINT-506.CBDB'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-CHECKPOINT.
+      * arquivo opcional com a taxa de comissao padrao; se ausente, a
+      * taxa definida em WORKING-STORAGE continua valendo.
+       SELECT TAB-COMISSAO
+           ASSIGN TO 'E:\p506\bin\TAB-COMISSAO.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-TAXA.
 
        DATA DIVISION.
        FILE SECTION.
@@ -50,7 +64,31 @@
        FD MESTRE-VENDAS-ATUAL LABEL RECORDS ARE OMITTED.
        01 REG-MESTRE-VENDAS-ATUAL PIC X(70).
 
+       FD ARQ-CHECKPOINT LABEL RECORDS ARE STANDARD.
+       01 REG-CHECKPOINT.
+           05 NR-VENDEDOR-CHECKPOINT PIC X(5).
+      * FASE-CHECKPOINT distingue em qual etapa do processamento o
+      * checkpoint foi gravado: espacos para a etapa do arquivo
+      * mestre, 'ORFAS' para a etapa de drenagem das transacoes sem
+      * mestre correspondente, que vem depois.
+           05 FASE-CHECKPOINT PIC X(5).
+           05 NR-VENDEDOR-ORFA-CHECKPOINT PIC X(5).
+      * totais de controle acumulados ate este ponto, para que uma
+      * execucao retomada continue os mesmos totais em vez de
+      * reiniciar do zero.
+           05 CONTAGEM-MESTRES-CKPT       PIC 9(5).
+           05 CONTAGEM-ATUALIZADOS-CKPT   PIC 9(5).
+           05 CONTAGEM-SEM-TRANSACAO-CKPT PIC 9(5).
+           05 CONTAGEM-ORFAS-CKPT         PIC 9(5).
+           05 CONTAGEM-DIVERGENCIAS-CKPT  PIC 9(5).
+           05 SOMA-VENDAS-ANT-CKPT        PIC 9(7)V99.
+           05 SOMA-VENDAS-ATUAL-CKPT      PIC 9(7)V99.
+           05 SOMA-VENDAS-APLICADAS-CKPT  PIC 9(7)V99.
+           05 SOMA-COMISSAO-ATUAL-CKPT    PIC 9(7)V99.
 
+       FD TAB-COMISSAO LABEL RECORDS ARE STANDARD.
+       01 REG-TAXA-COMISSAO-IN.
+           05 TAXA-COMISSAO-IN PIC V999.
 
        WORKING-STORAGE SECTION.
       * tela
@@ -67,13 +105,13 @@
                10 ANO-ATUAL PIC 9999.
        01 CABECALHO-RELATORIO-2.
            05 PIC X(90) VALUE '| NR. VENDEDOR | ANO ANTERIOR          |
-      -'VALORES ATUAIS        | PROCESSO REALIZADO |'.
+      -'VALORES ATUAIS        | PROCESSO REALIZADO      |'.
        01 CABECALHO-RELATORIO-3.
            05 PIC X(90) VALUE '|              | VENDAS    | COMISSAO  |
-      -'VENDAS    | COMISSAO  |                    |'.
+      -'VENDAS    | COMISSAO  |                         |'.
        01 CABECALHO-RELATORIO-4.
            05 PIC X(90) VALUE '|--------------|-----------|-----------|
-      -'----------|-----------|--------------------|'.
+      -'----------|-----------|-------------------------|'.
        01 REG-MESTRE-OUT.
            05 PIC XXX VALUE '|  '.
            05 NR-VENDEDOR-OUT PIC X(5).
@@ -88,34 +126,97 @@
                10 PIC XXX VALUE ' | '.
                10 COMISSAO-OUT PIC $Z,ZZZ.99.
                10 PIC XXX VALUE ' | '.
-           05 SITUACAO-PROCESSO-OUT PIC X(18).
+           05 SITUACAO-PROCESSO-OUT PIC X(21).
            05 PIC XXX VALUE ' | '.
+      * registro avulso usado para montar, sem perturbar REG-MESTRE-
+      * VENDAS do mestre em processamento, uma transacao orfa que
+      * sera gravada como seu proprio registro mestre em
+      * MESTRE-VENDAS-ATUAL.CBDB.
+       01 REG-MESTRE-VENDAS-ORFA-WS.
+           05 NR-VENDEDOR-ORFA-WS        PIC X(5).
+           05 FILLER                     PIC X(32).
+           05 VENDAS-ANO-ANT-ORFA-WS     PIC 9999V99.
+           05 COMISSAO-ANO-ANT-ORFA-WS   PIC 9999V99.
+           05 FILLER                     PIC X(6).
+           05 VENDAS-PER-ATUAL-ORFA-WS   PIC 9999V99.
+           05 COMISSAO-PER-ATUAL-ORFA-WS PIC 9999V99.
+           05 FILLER                     PIC X(3).
+       01 LINHA-TOTAL-CONTROLE.
+           05 ROTULO-TOTAL-CONTROLE PIC X(35).
+           05 VALOR-TOTAL-CONTROLE  PIC $$,$$$,$$$.99.
+           05 FILLER                PIC X(41) VALUE SPACES.
 
       * variaveis
        01 WS-DATA.
            05 WS-ANO PIC 9(4).
            05 WS-MES PIC 99.
            05 WS-DIA PIC 99.
-       01 WS-ULTIMO-REGISTRO-MESTRE PIC X.
-       01 WS-ULTIMO-REGISTRO-TRANS PIC X.
+       01 WS-ULTIMO-REGISTRO-MESTRE PIC X VALUE 'N'.
+       01 WS-ULTIMO-REGISTRO-TRANS PIC X VALUE 'N'.
        01 WS-REGISTROS-POR-PAGINA PIC 99.
        01 WS-NR-PAG PIC 999 VALUE 1.
        01 WS-MUDOU-REGISTRO-ATUAL PIC X.
+      * indica se o mestre em processamento teve ao menos uma
+      * transacao casada, apurado independente de SITUACAO-PROCESSO-OUT
+      * porque esse campo tambem e usado, no meio do processamento do
+      * mesmo mestre, para imprimir a linha de uma transacao orfa que
+      * ordena antes dele.
+       01 WS-FLAG-HOUVE-ATUALIZACAO PIC X VALUE 'N'.
+           88 HOUVE-ATUALIZACAO VALUE 'S'.
+
+      * checkpoint/restart
+       01 WS-FLAG-CHECKPOINT PIC X VALUE 'N'.
+           88 HOUVE-CHECKPOINT VALUE 'S'.
+       01 WS-ULTIMO-VENDEDOR-CHECKPOINT PIC X(5) VALUE SPACES.
+       01 WS-FASE-CHECKPOINT PIC X(5) VALUE SPACES.
+           88 FASE-CHECKPOINT-ORFAS VALUE 'ORFAS'.
+       01 WS-ULTIMO-VENDEDOR-ORFA-CHECKPOINT PIC X(5) VALUE SPACES.
+       01 WS-STATUS-CHECKPOINT PIC XX.
+       01 WS-STATUS-TAXA PIC XX.
+
+      * taxa de comissao padrao usada para confrontar a comissao
+      * informada na transacao; sobreposta por TAB-COMISSAO.TXT
+      * quando esse arquivo existir.
+       01 WS-TAXA-COMISSAO PIC V999 VALUE .100.
+       01 WS-COMISSAO-ESPERADA PIC 9999V99.
+
+      * totais de controle do processamento do lote
+       01 WS-CONTAGEM-MESTRES       PIC 9(5) VALUE 0.
+       01 WS-CONTAGEM-ATUALIZADOS   PIC 9(5) VALUE 0.
+       01 WS-CONTAGEM-SEM-TRANSACAO PIC 9(5) VALUE 0.
+       01 WS-CONTAGEM-ORFAS         PIC 9(5) VALUE 0.
+       01 WS-CONTAGEM-DIVERGENCIAS  PIC 9(5) VALUE 0.
+       01 WS-SOMA-VENDAS-ANT        PIC 9(7)V99 VALUE 0.
+       01 WS-SOMA-VENDAS-ATUAL      PIC 9(7)V99 VALUE 0.
+       01 WS-SOMA-VENDAS-APLICADAS  PIC 9(7)V99 VALUE 0.
+       01 WS-SOMA-COMISSAO-ATUAL    PIC 9(7)V99 VALUE 0.
 
        PROCEDURE DIVISION.
       ******************************************************************
       * procedimento principal: atualizar o arquivo mestre baseado nas
-      * transacoes no arquivo de vendas.
+      * transacoes no arquivo de vendas. se houver um checkpoint de
+      * uma execucao anterior incompleta, retoma a partir dele; caso
+      * contrario, comeca do zero.
       ******************************************************************
        MAIN-PROCEDURE.
            OPEN INPUT MESTRE-VENDAS
            OPEN INPUT TRANS-VENDAS
-           OPEN OUTPUT LISTAGEM-CONTROLE
-           OPEN OUTPUT MESTRE-VENDAS-ATUAL
-           PERFORM ESCREVER-CABECALHO
+           PERFORM LER-TAXA-COMISSAO
+           PERFORM LER-CHECKPOINT
            PERFORM SETUP-LOOP-REGISTROS-MESTRE
-           MOVE 'N' TO WS-ULTIMO-REGISTRO-MESTRE
-           MOVE 'N' TO WS-ULTIMO-REGISTRO-TRANS
+           IF HOUVE-CHECKPOINT
+               OPEN EXTEND LISTAGEM-CONTROLE
+               OPEN EXTEND MESTRE-VENDAS-ATUAL
+               PERFORM PULAR-TRANSACOES-PROCESSADAS
+               PERFORM PULAR-REGISTROS-PROCESSADOS
+               IF WS-ULTIMO-REGISTRO-MESTRE NOT = 'S'
+                   PERFORM ATUALIZAR-REGISTROS-MESTRE
+               END-IF
+           ELSE
+               OPEN OUTPUT LISTAGEM-CONTROLE
+               OPEN OUTPUT MESTRE-VENDAS-ATUAL
+               PERFORM ESCREVER-CABECALHO
+           END-IF
            PERFORM UNTIL WS-ULTIMO-REGISTRO-MESTRE = 'S'
                READ MESTRE-VENDAS
                    AT END
@@ -123,7 +224,9 @@
                    NOT AT END
                        PERFORM ATUALIZAR-REGISTROS-MESTRE
            END-PERFORM
-      * TODO write remaining master file
+           PERFORM TRATAR-TRANSACOES-RESTANTES
+           PERFORM IMPRIMIR-TOTAIS-CONTROLE
+           PERFORM MARCAR-CHECKPOINT-COMPLETO
            CLOSE MESTRE-VENDAS
                  TRANS-VENDAS
                  LISTAGEM-CONTROLE
@@ -161,24 +264,25 @@
                AFTER ADVANCING 1 LINE.
 
       ******************************************************************
-      * escreve atualizacoes no arquivo mestre
+      * escreve uma linha na listagem de controle
       ******************************************************************
        ESCREVER-LISTAGEM-CONTROLE.
            MOVE NR-VENDEDOR TO NR-VENDEDOR-OUT
-           MOVE 0 TO VENDAS-OUT OF VALORES-ANO-ANT-OUT
-           MOVE 0 TO COMISSAO-OUT OF VALORES-ANO-ANT-OUT
+           MOVE VENDAS OF VALORES-ANO-ANT
+                TO VENDAS-OUT OF VALORES-ANO-ANT-OUT
+           MOVE COMISSAO OF VALORES-ANO-ANT
+                TO COMISSAO-OUT OF VALORES-ANO-ANT-OUT
            MOVE VENDAS OF VALORES-PER-ATUAL
                 TO VENDAS-OUT OF VALORES-PER-ATUAL-OUT
            MOVE COMISSAO OF VALORES-PER-ATUAL
                 TO COMISSAO-OUT OF VALORES-PER-ATUAL-OUT
            WRITE REG-LISTAGEM-CONTROLE
                FROM REG-MESTRE-OUT
-               AFTER ADVANCING 1 LINE.
+               AFTER ADVANCING 1 LINE
+           ADD VENDAS OF VALORES-ANO-ANT TO WS-SOMA-VENDAS-ANT
+           ADD VENDAS OF VALORES-PER-ATUAL TO WS-SOMA-VENDAS-ATUAL
+           ADD COMISSAO OF VALORES-PER-ATUAL TO WS-SOMA-COMISSAO-ATUAL.
 
-      ******************************************************************
-      * atualiza um registro do arquivo mestre por meio da análise das
-      * transacoes relacionadas a um vendedor
-      ******************************************************************
        SETUP-LOOP-REGISTROS-MESTRE.
            READ TRANS-VENDAS
                AT END
@@ -186,23 +290,357 @@
 
       ******************************************************************
       * atualiza um registro do arquivo mestre por meio da análise das
-      * transacoes relacionadas a um vendedor
+      * transacoes relacionadas a um vendedor. transacoes cujo
+      * vendedor ordena antes do mestre atual e que nao casam com
+      * nenhum mestre sao gravadas como orfas (PERDIDAS apenas se a
+      * transacao sumir do arquivo; aqui elas avancam sem que o mestre
+      * atual seja tocado), permitindo que a analise continue ate
+      * achar, se houver, as transacoes do proprio mestre atual.
       ******************************************************************
        ATUALIZAR-REGISTROS-MESTRE.
       * setup
-           MOVE 'SEM REGISTRO' TO SITUACAO-PROCESSO-OUT
-           PERFORM UNTIL (NR-VENDEDOR IS NOT EQUAL NR-VENDEDOR-IN) OR
+           MOVE 'N' TO WS-FLAG-HOUVE-ATUALIZACAO
+           ADD 1 TO WS-CONTAGEM-MESTRES
+           PERFORM UNTIL (NR-VENDEDOR-IN > NR-VENDEDOR) OR
                          (WS-ULTIMO-REGISTRO-TRANS IS EQUAL TO 'S')
-      * updating current master register
-               MOVE 'ATUALIZACAO' TO SITUACAO-PROCESSO-OUT
-               ADD VENDAS-IN TO VENDAS OF VALORES-PER-ATUAL
-               ADD COMISSAO-IN TO COMISSAO OF VALORES-PER-ATUAL
+               IF NR-VENDEDOR-IN = NR-VENDEDOR
+      * transacao do proprio mestre em processamento
+                   SET HOUVE-ATUALIZACAO TO TRUE
+                   PERFORM CONFERIR-E-ACUMULAR-TRANSACAO
+               ELSE
+      * transacao cujo vendedor ordena antes do mestre atual e que
+      * nao tem mestre correspondente
+                   PERFORM TRATAR-TRANSACAO-ORFA
+               END-IF
 
       * reading new transaction
                READ TRANS-VENDAS
                    AT END MOVE 'S' TO WS-ULTIMO-REGISTRO-TRANS
            END-PERFORM
+           IF HOUVE-ATUALIZACAO
+               MOVE 'ATUALIZACAO' TO SITUACAO-PROCESSO-OUT
+               ADD 1 TO WS-CONTAGEM-ATUALIZADOS
+           ELSE
+               MOVE 'SEM REGISTRO' TO SITUACAO-PROCESSO-OUT
+               ADD 1 TO WS-CONTAGEM-SEM-TRANSACAO
+           END-IF
            PERFORM ESCREVER-ARQUIVO-MESTRE
-           PERFORM ESCREVER-LISTAGEM-CONTROLE.
+           PERFORM ESCREVER-LISTAGEM-CONTROLE
+           PERFORM GRAVAR-CHECKPOINT.
+
+      ******************************************************************
+      * acumula uma transacao no registro mestre atual. a comissao e
+      * recalculada a partir de VENDAS-IN e da taxa padrao, em vez de
+      * confiar em COMISSAO-IN; uma divergencia e apenas avisada, nao
+      * impede a atualizacao.
+      ******************************************************************
+       CONFERIR-E-ACUMULAR-TRANSACAO.
+           PERFORM VALIDAR-COMISSAO-TRANSACAO
+           ADD VENDAS-IN TO VENDAS OF VALORES-PER-ATUAL
+           ADD VENDAS-IN TO WS-SOMA-VENDAS-APLICADAS
+           ADD WS-COMISSAO-ESPERADA TO COMISSAO OF VALORES-PER-ATUAL.
+
+      ******************************************************************
+      * calcula a comissao esperada de uma transacao a partir de
+      * VENDAS-IN e da taxa padrao, e avisa quando a comissao
+      * informada (COMISSAO-IN) diverge da calculada. usada tanto
+      * para transacoes com mestre correspondente quanto para orfas,
+      * de modo que nenhuma delas aceite COMISSAO-IN as claras.
+      ******************************************************************
+       VALIDAR-COMISSAO-TRANSACAO.
+           COMPUTE WS-COMISSAO-ESPERADA ROUNDED =
+               VENDAS-IN * WS-TAXA-COMISSAO
+           IF WS-COMISSAO-ESPERADA NOT = COMISSAO-IN
+               ADD 1 TO WS-CONTAGEM-DIVERGENCIAS
+               DISPLAY 'COMISSAO INFORMADA DIVERGE DA CALCULADA -- '
+                   'VENDEDOR ' NR-VENDEDOR-IN ' INFORMADA: '
+                   COMISSAO-IN ' CALCULADA: ' WS-COMISSAO-ESPERADA
+           END-IF.
+
+      ******************************************************************
+      * le, se existir, a taxa de comissao padrao de TAB-COMISSAO.TXT;
+      * na ausencia do arquivo, a taxa definida em WORKING-STORAGE
+      * permanece.
+      ******************************************************************
+       LER-TAXA-COMISSAO.
+           OPEN INPUT TAB-COMISSAO
+           IF WS-STATUS-TAXA = '00'
+               READ TAB-COMISSAO
+                   NOT AT END
+                       MOVE TAXA-COMISSAO-IN TO WS-TAXA-COMISSAO
+               END-READ
+               CLOSE TAB-COMISSAO
+           END-IF.
+
+      ******************************************************************
+      * le o checkpoint da execucao anterior, se existir, para
+      * determinar a partir de qual vendedor a atualizacao deve ser
+      * retomada.
+      ******************************************************************
+       LER-CHECKPOINT.
+           OPEN INPUT ARQ-CHECKPOINT
+           IF WS-STATUS-CHECKPOINT = '00'
+               READ ARQ-CHECKPOINT
+                   NOT AT END
+                       MOVE NR-VENDEDOR-CHECKPOINT
+                           TO WS-ULTIMO-VENDEDOR-CHECKPOINT
+                       MOVE FASE-CHECKPOINT TO WS-FASE-CHECKPOINT
+                       MOVE NR-VENDEDOR-ORFA-CHECKPOINT
+                           TO WS-ULTIMO-VENDEDOR-ORFA-CHECKPOINT
+                       MOVE CONTAGEM-MESTRES-CKPT
+                           TO WS-CONTAGEM-MESTRES
+                       MOVE CONTAGEM-ATUALIZADOS-CKPT
+                           TO WS-CONTAGEM-ATUALIZADOS
+                       MOVE CONTAGEM-SEM-TRANSACAO-CKPT
+                           TO WS-CONTAGEM-SEM-TRANSACAO
+                       MOVE CONTAGEM-ORFAS-CKPT
+                           TO WS-CONTAGEM-ORFAS
+                       MOVE CONTAGEM-DIVERGENCIAS-CKPT
+                           TO WS-CONTAGEM-DIVERGENCIAS
+                       MOVE SOMA-VENDAS-ANT-CKPT
+                           TO WS-SOMA-VENDAS-ANT
+                       MOVE SOMA-VENDAS-ATUAL-CKPT
+                           TO WS-SOMA-VENDAS-ATUAL
+                       MOVE SOMA-VENDAS-APLICADAS-CKPT
+                           TO WS-SOMA-VENDAS-APLICADAS
+                       MOVE SOMA-COMISSAO-ATUAL-CKPT
+                           TO WS-SOMA-COMISSAO-ATUAL
+                       IF WS-ULTIMO-VENDEDOR-CHECKPOINT NOT = SPACES
+                           SET HOUVE-CHECKPOINT TO TRUE
+                       END-IF
+               END-READ
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
+
+      ******************************************************************
+      * grava, apos cada registro mestre processado, o vendedor ja
+      * concluido e os totais de controle acumulados ate entao, para
+      * que uma interrupcao possa ser retomada sem reprocessar, sem
+      * perder registros e sem perder os totais ja apurados.
+      ******************************************************************
+       GRAVAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT
+           MOVE NR-VENDEDOR TO NR-VENDEDOR-CHECKPOINT
+           MOVE SPACES TO FASE-CHECKPOINT
+           MOVE SPACES TO NR-VENDEDOR-ORFA-CHECKPOINT
+           PERFORM GRAVAR-TOTAIS-CHECKPOINT
+           WRITE REG-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT.
+
+      ******************************************************************
+      * grava, apos cada transacao orfa processada, o vendedor orfao
+      * ja concluido e os totais de controle acumulados, da mesma
+      * forma que GRAVAR-CHECKPOINT faz para a etapa do arquivo
+      * mestre, para que essa etapa tambem possa ser retomada sem
+      * reprocessar nem perder registros.
+      ******************************************************************
+       GRAVAR-CHECKPOINT-ORFA.
+           OPEN OUTPUT ARQ-CHECKPOINT
+           MOVE NR-VENDEDOR TO NR-VENDEDOR-CHECKPOINT
+           MOVE 'ORFAS' TO FASE-CHECKPOINT
+           MOVE NR-VENDEDOR-IN TO NR-VENDEDOR-ORFA-CHECKPOINT
+           PERFORM GRAVAR-TOTAIS-CHECKPOINT
+           WRITE REG-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT.
+
+      ******************************************************************
+      * move para o registro de checkpoint os totais de controle
+      * acumulados ate o momento, compartilhado por GRAVAR-CHECKPOINT
+      * e GRAVAR-CHECKPOINT-ORFA.
+      ******************************************************************
+       GRAVAR-TOTAIS-CHECKPOINT.
+           MOVE WS-CONTAGEM-MESTRES       TO CONTAGEM-MESTRES-CKPT
+           MOVE WS-CONTAGEM-ATUALIZADOS   TO CONTAGEM-ATUALIZADOS-CKPT
+           MOVE WS-CONTAGEM-SEM-TRANSACAO
+               TO CONTAGEM-SEM-TRANSACAO-CKPT
+           MOVE WS-CONTAGEM-ORFAS         TO CONTAGEM-ORFAS-CKPT
+           MOVE WS-CONTAGEM-DIVERGENCIAS
+               TO CONTAGEM-DIVERGENCIAS-CKPT
+           MOVE WS-SOMA-VENDAS-ANT        TO SOMA-VENDAS-ANT-CKPT
+           MOVE WS-SOMA-VENDAS-ATUAL      TO SOMA-VENDAS-ATUAL-CKPT
+           MOVE WS-SOMA-VENDAS-APLICADAS
+               TO SOMA-VENDAS-APLICADAS-CKPT
+           MOVE WS-SOMA-COMISSAO-ATUAL    TO SOMA-COMISSAO-ATUAL-CKPT.
+
+      ******************************************************************
+      * ao fim de uma execucao concluida com sucesso, limpa o
+      * checkpoint para que a proxima execucao comece do zero.
+      ******************************************************************
+       MARCAR-CHECKPOINT-COMPLETO.
+           OPEN OUTPUT ARQ-CHECKPOINT
+           INITIALIZE REG-CHECKPOINT
+           WRITE REG-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT.
+
+      ******************************************************************
+      * avanca o arquivo mestre ate o primeiro registro posterior ao
+      * checkpoint, sem reprocessa-lo.
+      ******************************************************************
+       PULAR-REGISTROS-PROCESSADOS.
+           PERFORM UNTIL WS-ULTIMO-REGISTRO-MESTRE = 'S'
+                   OR NR-VENDEDOR > WS-ULTIMO-VENDEDOR-CHECKPOINT
+               READ MESTRE-VENDAS
+                   AT END
+                       MOVE 'S' TO WS-ULTIMO-REGISTRO-MESTRE
+           END-PERFORM.
+
+      ******************************************************************
+      * avanca o arquivo de transacoes ate a primeira transacao ainda
+      * nao processada na execucao anterior, para ressincronizar os
+      * dois arquivos apos a retomada. quando o checkpoint foi gravado
+      * durante a drenagem das transacoes orfas (FASE-CHECKPOINT =
+      * 'ORFAS'), tambem pula as orfas ja gravadas naquela execucao.
+      ******************************************************************
+       PULAR-TRANSACOES-PROCESSADAS.
+           PERFORM UNTIL WS-ULTIMO-REGISTRO-TRANS = 'S'
+                   OR (NR-VENDEDOR-IN > WS-ULTIMO-VENDEDOR-CHECKPOINT
+                       AND (NOT FASE-CHECKPOINT-ORFAS
+                            OR NR-VENDEDOR-IN
+                               > WS-ULTIMO-VENDEDOR-ORFA-CHECKPOINT))
+               READ TRANS-VENDAS
+                   AT END
+                       MOVE 'S' TO WS-ULTIMO-REGISTRO-TRANS
+           END-PERFORM.
+
+      ******************************************************************
+      * transacoes que sobrarem apos o fim do arquivo mestre nao tem
+      * vendedor correspondente. cada uma e avisada na listagem de
+      * controle como orfa e, ainda assim, gravada como um novo
+      * registro mestre, para que a venda nao seja simplesmente
+      * perdida.
+      ******************************************************************
+       TRATAR-TRANSACOES-RESTANTES.
+           PERFORM UNTIL WS-ULTIMO-REGISTRO-TRANS = 'S'
+               PERFORM TRATAR-TRANSACAO-ORFA
+               PERFORM GRAVAR-CHECKPOINT-ORFA
+               READ TRANS-VENDAS
+                   AT END
+                       MOVE 'S' TO WS-ULTIMO-REGISTRO-TRANS
+           END-PERFORM.
+
+      ******************************************************************
+      * grava como registro mestre avulso uma transacao cujo vendedor
+      * nao bate com nenhum mestre -- seja porque ela ordena antes do
+      * mestre em processamento (chamada de dentro de
+      * ATUALIZAR-REGISTROS-MESTRE, sem tocar em REG-MESTRE-VENDAS)
+      * seja porque o arquivo mestre ja terminou (chamada de
+      * TRATAR-TRANSACOES-RESTANTES). a comissao e conferida pela
+      * mesma logica usada para transacoes com mestre correspondente,
+      * em vez de aceitar COMISSAO-IN as claras.
+      ******************************************************************
+       TRATAR-TRANSACAO-ORFA.
+           ADD 1 TO WS-CONTAGEM-ORFAS
+           PERFORM VALIDAR-COMISSAO-TRANSACAO
+           ADD VENDAS-IN TO WS-SOMA-VENDAS-APLICADAS
+           INITIALIZE REG-MESTRE-VENDAS-ORFA-WS
+           MOVE NR-VENDEDOR-IN TO NR-VENDEDOR-ORFA-WS
+           MOVE VENDAS-IN TO VENDAS-PER-ATUAL-ORFA-WS
+           MOVE WS-COMISSAO-ESPERADA TO COMISSAO-PER-ATUAL-ORFA-WS
+           PERFORM ESCREVER-ARQUIVO-MESTRE-ORFA
+           PERFORM ESCREVER-LISTAGEM-CONTROLE-ORFA.
+
+      ******************************************************************
+      * grava o registro mestre avulso de uma transacao orfa em
+      * MESTRE-VENDAS-ATUAL.CBDB.
+      ******************************************************************
+       ESCREVER-ARQUIVO-MESTRE-ORFA.
+           WRITE REG-MESTRE-VENDAS-ATUAL
+               FROM REG-MESTRE-VENDAS-ORFA-WS
+               AFTER ADVANCING 1 LINE.
+
+      ******************************************************************
+      * grava na listagem de controle a linha correspondente a uma
+      * transacao orfa.
+      ******************************************************************
+       ESCREVER-LISTAGEM-CONTROLE-ORFA.
+           MOVE NR-VENDEDOR-ORFA-WS TO NR-VENDEDOR-OUT
+           MOVE VENDAS-ANO-ANT-ORFA-WS
+               TO VENDAS-OUT OF VALORES-ANO-ANT-OUT
+           MOVE COMISSAO-ANO-ANT-ORFA-WS
+               TO COMISSAO-OUT OF VALORES-ANO-ANT-OUT
+           MOVE VENDAS-PER-ATUAL-ORFA-WS
+               TO VENDAS-OUT OF VALORES-PER-ATUAL-OUT
+           MOVE COMISSAO-PER-ATUAL-ORFA-WS
+               TO COMISSAO-OUT OF VALORES-PER-ATUAL-OUT
+           MOVE 'TRANSACAO SEM MESTRE' TO SITUACAO-PROCESSO-OUT
+           WRITE REG-LISTAGEM-CONTROLE
+               FROM REG-MESTRE-OUT
+               AFTER ADVANCING 1 LINE
+           ADD VENDAS-ANO-ANT-ORFA-WS TO WS-SOMA-VENDAS-ANT
+           ADD VENDAS-PER-ATUAL-ORFA-WS TO WS-SOMA-VENDAS-ATUAL
+           ADD COMISSAO-PER-ATUAL-ORFA-WS TO WS-SOMA-COMISSAO-ATUAL.
+
+      ******************************************************************
+      * imprime, ao fim da listagem, os totais de controle do lote:
+      * quantos registros mestre foram lidos, atualizados, sem
+      * transacao ou orfaos, e os totais de vendas/comissao movidos.
+      ******************************************************************
+       IMPRIMIR-TOTAIS-CONTROLE.
+           WRITE REG-LISTAGEM-CONTROLE
+               FROM CABECALHO-RELATORIO-4
+               AFTER ADVANCING 2 LINES
+
+           MOVE 'TOTAL DE REGISTROS MESTRE LIDOS:  ' TO
+               ROTULO-TOTAL-CONTROLE
+           MOVE WS-CONTAGEM-MESTRES TO VALOR-TOTAL-CONTROLE
+           WRITE REG-LISTAGEM-CONTROLE
+               FROM LINHA-TOTAL-CONTROLE
+               AFTER ADVANCING 1 LINE
+
+           MOVE 'REGISTROS ATUALIZADOS:            ' TO
+               ROTULO-TOTAL-CONTROLE
+           MOVE WS-CONTAGEM-ATUALIZADOS TO VALOR-TOTAL-CONTROLE
+           WRITE REG-LISTAGEM-CONTROLE
+               FROM LINHA-TOTAL-CONTROLE
+               AFTER ADVANCING 1 LINE
+
+           MOVE 'REGISTROS SEM TRANSACAO:          ' TO
+               ROTULO-TOTAL-CONTROLE
+           MOVE WS-CONTAGEM-SEM-TRANSACAO TO VALOR-TOTAL-CONTROLE
+           WRITE REG-LISTAGEM-CONTROLE
+               FROM LINHA-TOTAL-CONTROLE
+               AFTER ADVANCING 1 LINE
+
+           MOVE 'TRANSACOES ORFAS (SEM MESTRE):    ' TO
+               ROTULO-TOTAL-CONTROLE
+           MOVE WS-CONTAGEM-ORFAS TO VALOR-TOTAL-CONTROLE
+           WRITE REG-LISTAGEM-CONTROLE
+               FROM LINHA-TOTAL-CONTROLE
+               AFTER ADVANCING 1 LINE
+
+           MOVE 'COMISSOES DIVERGENTES:            ' TO
+               ROTULO-TOTAL-CONTROLE
+           MOVE WS-CONTAGEM-DIVERGENCIAS TO VALOR-TOTAL-CONTROLE
+           WRITE REG-LISTAGEM-CONTROLE
+               FROM LINHA-TOTAL-CONTROLE
+               AFTER ADVANCING 1 LINE
+
+           MOVE 'SOMA VENDAS ANO ANTERIOR:         ' TO
+               ROTULO-TOTAL-CONTROLE
+           MOVE WS-SOMA-VENDAS-ANT TO VALOR-TOTAL-CONTROLE
+           WRITE REG-LISTAGEM-CONTROLE
+               FROM LINHA-TOTAL-CONTROLE
+               AFTER ADVANCING 1 LINE
+
+           MOVE 'SOMA VENDAS APLICADAS (VENDAS-IN):' TO
+               ROTULO-TOTAL-CONTROLE
+           MOVE WS-SOMA-VENDAS-APLICADAS TO VALOR-TOTAL-CONTROLE
+           WRITE REG-LISTAGEM-CONTROLE
+               FROM LINHA-TOTAL-CONTROLE
+               AFTER ADVANCING 1 LINE
+
+           MOVE 'SOMA VENDAS PERIODO ATUAL:        ' TO
+               ROTULO-TOTAL-CONTROLE
+           MOVE WS-SOMA-VENDAS-ATUAL TO VALOR-TOTAL-CONTROLE
+           WRITE REG-LISTAGEM-CONTROLE
+               FROM LINHA-TOTAL-CONTROLE
+               AFTER ADVANCING 1 LINE
+
+           MOVE 'SOMA COMISSAO PERIODO ATUAL:      ' TO
+               ROTULO-TOTAL-CONTROLE
+           MOVE WS-SOMA-COMISSAO-ATUAL TO VALOR-TOTAL-CONTROLE
+           WRITE REG-LISTAGEM-CONTROLE
+               FROM LINHA-TOTAL-CONTROLE
+               AFTER ADVANCING 1 LINE.
 
        END PROGRAM PAGE-506.
