@@ -3,14 +3,18 @@
       ************************************************
       * este programa cria um relatorio mensal de    *
       * vendas usando interrupcao de controle de     *
-      * nivel duplo.                                 *
+      * tres niveis (regiao, dept e vendedor), com   *
+      * paginacao por contagem de linhas, percentual *
+      * de cada vendedor sobre o total do dept,       *
+      * totais por regiao e geral da companhia, e     *
+      * um ranking dos maiores vendedores.            *
       ************************************************
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARQ-TRANS-IN
-               ASSIGN TO 'G:\p350\bin\entrada.txt'
+               ASSIGN TO WS-ARQ-TRANS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ARQ-RELAT-OUT ASSIGN TO PRINTER.
 
@@ -18,6 +22,7 @@
        FILE SECTION.
        FD ARQ-TRANS-IN LABEL RECORDS ARE STANDARD.
        01 REG-TRANS-IN.
+           05 REGIAO-IN PIC XX.
            05 DEPT-IN PIC XX.
            05 NRVEND-IN PIC X(3).
            05 VLR-TRANS-IN PIC 9(3)V99.
@@ -26,19 +31,55 @@
 
        WORKING-STORAGE SECTION.
        01 WS-AREAS-TRAB.
+           05 WS-REGIAO-ATUAL PIC XX VALUE ZEROS.
            05 WS-DEPT-ATUAL PIC XX VALUE ZEROS.
            05 WS-NRVEND-ATUAL PIC X(3) VALUE ZEROS.
            05 EXISTEM-MAIS-REGISTROS PIC XXX VALUE 'SIM'.
                88 MAIS-REGISTROS VALUE 'SIM'.
                88 NENHUM-REGISTRO VALUE 'NAO'.
            05 PRIMEIRO-REGISTRO PIC XXX VALUE 'SIM'.
+           05 WS-QUEBRA-POR-LINHA PIC XXX VALUE 'NAO'.
+               88 QUEBRA-POR-LINHA VALUE 'SIM'.
            05 WS-TOTAL-VEND PIC 9(4)V99 VALUE ZEROS.
            05 WS-TOTAL-DEPT PIC 9(5)V99 VALUE ZEROS.
+           05 WS-TOTAL-REGIAO PIC 9(6)V99 VALUE ZEROS.
+           05 WS-TOTAL-GERAL PIC 9(7)V99 VALUE ZEROS.
            05 WS-CONTA-PAG PIC 99 VALUE ZEROS.
+           05 WS-LINHAS-PAGINA PIC 99 VALUE ZEROS.
+      * numero maximo de linhas de detalhe por pagina; pode ser
+      * sobreposto em tempo de execucao definindo a variavel de
+      * ambiente P350-MAX-LINHAS, sem necessidade de recompilar.
+           05 WS-MAX-LINHAS-PAGINA PIC 99 VALUE 50.
+           05 WS-MAX-LINHAS-ENV PIC X(3).
+           05 WS-ARQ-TRANS-PATH PIC X(100)
+               VALUE 'G:\p350\bin\entrada.txt'.
+           05 WS-ARQ-TRANS-ENV PIC X(100).
+           05 WS-PCT-DEPT PIC 999V9.
        01 WS-DATA.
            05 WS-ANO PIC 9(4).
            05 WS-MES PIC 99.
            05 WS-DIA PIC 99.
+
+       01 WS-TABELA-VENDEDORES-DEPT.
+           05 QTD-VEND-DEPT PIC 99 VALUE ZERO.
+           05 VENDEDORES-DEPT OCCURS 50 TIMES INDEXED BY IX-VD.
+               10 NRVEND-TAB-DEPT PIC X(3).
+               10 TOTAL-TAB-DEPT  PIC 9(4)V99.
+
+       01 WS-TABELA-TOP-VENDEDORES.
+           05 QTD-VEND-TOP PIC 999 VALUE ZERO.
+           05 VENDEDORES-TOP OCCURS 200 TIMES INDEXED BY IX-VT.
+               10 NRVEND-TAB-TOP PIC X(3).
+               10 DEPT-TAB-TOP   PIC XX.
+               10 TOTAL-TAB-TOP  PIC 9(4)V99.
+               10 USADO-TAB-TOP  PIC X VALUE 'N'.
+
+       01 WS-RANKING-VARS.
+           05 WS-TOP-N       PIC 99 VALUE 5.
+           05 WS-RANK-IX     PIC 99.
+           05 WS-MAIOR-IX    PIC 999.
+           05 WS-MAIOR-VALOR PIC 9(4)V99.
+
        01 LC-CABECALHO1.
            05 PIC X(23) VALUE SPACES.
            05 PIC X(26)
@@ -56,26 +97,66 @@
            05 PIC X(56) VALUE SPACES.
        01 LC-CABECALHO2.
            05 PIC X(17) VALUE SPACES.
+           05 PIC X(8) VALUE 'REGIAO- '.
+           05 LC-REGIAO PIC XX.
+           05 PIC X(5) VALUE SPACES.
            05 PIC X(5) VALUE 'DEPT-'.
            05 LC-DEPT PIC XX.
-           05 PIC X(108) VALUE SPACES.
+           05 PIC X(92) VALUE SPACES.
        01 LC-CABECALHO3.
            05 PIC X(12) VALUE SPACES.
            05 PIC X(14) VALUE 'NR DO VENDEDOR'.
            05 PIC X(15) VALUE SPACES.
            05 PIC X(19) VALUE 'VLR TOTAL DE VENDAS'.
-           05 PIC X(72) VALUE SPACES.
+           05 PIC X(10) VALUE SPACES.
+           05 PIC X(8) VALUE '% DO DPT'.
+           05 PIC X(54) VALUE SPACES.
+       01 LC-CONTINUACAO.
+           05 PIC X(12) VALUE SPACES.
+           05 PIC X(13) VALUE '(CONTINUACAO)'.
+           05 PIC X(107) VALUE SPACES.
        01 LD-LINHA-VEND.
            05 PIC X(28) VALUE SPACES.
            05 LD-NRVEND PIC X(3).
            05 PIC X(21) VALUE SPACES.
            05 LD-TOTAL-VEND PIC $$,$$$.99.
-           05 PIC X(71) VALUE SPACES.
+           05 PIC X(13) VALUE SPACES.
+           05 LD-PCT-DEPT PIC ZZ9.9.
+           05 PIC X VALUE '%'.
+           05 PIC X(54) VALUE SPACES.
        01 LD-LINHA-DEPT.
            05 PIC X(47) VALUE SPACES.
            05 PIC X(16) VALUE 'TOTAL DO DEPT - '.
            05 LD-TOTAL-DEPT PIC $$,$$$.99.
            05 PIC X(59) VALUE SPACES.
+       01 LR-LINHA-REGIAO.
+           05 PIC X(47) VALUE SPACES.
+           05 PIC X(18) VALUE 'TOTAL DA REGIAO - '.
+           05 LR-REGIAO PIC XX.
+           05 PIC X(3) VALUE SPACES.
+           05 LR-TOTAL-REGIAO PIC $$$,$$$.99.
+           05 PIC X(54) VALUE SPACES.
+       01 LG-LINHA-GERAL.
+           05 PIC X(40) VALUE SPACES.
+           05 PIC X(25) VALUE 'TOTAL GERAL DA COMPANHIA'.
+           05 PIC X(3) VALUE SPACES.
+           05 LG-TOTAL-GERAL PIC $$$,$$$,$$9.99.
+           05 PIC X(50) VALUE SPACES.
+       01 LT-CABECALHO-RANKING.
+           05 PIC X(20) VALUE SPACES.
+           05 PIC X(30) VALUE 'TOP 5 VENDEDORES DA COMPANHIA'.
+           05 PIC X(82) VALUE SPACES.
+       01 LT-LINHA-RANKING.
+           05 PIC X(10) VALUE SPACES.
+           05 LT-POSICAO PIC 9.
+           05 PIC X(3) VALUE ' - '.
+           05 PIC X(5) VALUE 'VEND '.
+           05 LT-NRVEND PIC X(3).
+           05 PIC X(6) VALUE ' DEPT '.
+           05 LT-DEPT PIC XX.
+           05 PIC X(5) VALUE SPACES.
+           05 LT-TOTAL PIC $$,$$$.99.
+           05 PIC X(89) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
@@ -92,81 +173,231 @@
                    NOT AT END
                        PERFORM 200-RTN-DETALHES
            END-PERFORM
-           PERFORM 400-QUEBRA-DEPT
+           PERFORM 360-FINALIZA-REGIAO
+           PERFORM 900-RTN-TOTAL-GERAL
+           PERFORM 800-RTN-TOP-VENDEDORES
            PERFORM 700-RTN-FINALIZACAO
            STOP RUN.
 
       ************************************************
       * executada a partir do modulo principal. testa*
-      * as quebras de dept e nrvend. soma o valor da *
-      * transacao a WS-TOTAL-VEND.                   *
+      * as quebras de regiao, dept e nrvend. soma o  *
+      * valor da transacao a WS-TOTAL-VEND.          *
       ************************************************
        200-RTN-DETALHES.
            EVALUATE TRUE
                WHEN PRIMEIRO-REGISTRO = 'SIM'
-                   MOVE NRVEND-IN TO WS-NRVEND-ATUAL
+                   MOVE REGIAO-IN TO WS-REGIAO-ATUAL
                    MOVE DEPT-IN TO WS-DEPT-ATUAL
+                   MOVE NRVEND-IN TO WS-NRVEND-ATUAL
                    PERFORM 500-RTN-CABECALHO
                    MOVE 'NAO' TO PRIMEIRO-REGISTRO
+               WHEN REGIAO-IN NOT EQUAL TO WS-REGIAO-ATUAL
+                   PERFORM 360-FINALIZA-REGIAO
+                   MOVE REGIAO-IN TO WS-REGIAO-ATUAL
+                   MOVE DEPT-IN TO WS-DEPT-ATUAL
+                   MOVE NRVEND-IN TO WS-NRVEND-ATUAL
+                   PERFORM 500-RTN-CABECALHO
                WHEN DEPT-IN NOT EQUAL TO WS-DEPT-ATUAL
-                   PERFORM 400-QUEBRA-DEPT
+                   PERFORM 410-FINALIZA-DEPT
+                   MOVE DEPT-IN TO WS-DEPT-ATUAL
+                   MOVE NRVEND-IN TO WS-NRVEND-ATUAL
+                   PERFORM 500-RTN-CABECALHO
                WHEN NRVEND-IN NOT = WS-NRVEND-ATUAL
                    PERFORM 300-QUEBRA-VEND
+                   MOVE NRVEND-IN TO WS-NRVEND-ATUAL
            END-EVALUATE
            ADD VLR-TRANS-IN TO WS-TOTAL-VEND.
 
       ************************************************
       * executada a partir de 200-RTN-DETALHES e     *
-      * 400-QUEBRA-DEPT. Execute quebra nrvend       *
+      * 410-FINALIZA-DEPT. fecha o vendedor atual,   *
+      * guardando seu total na tabela do dept e na   *
+      * tabela de ranking da companhia.              *
       ************************************************
        300-QUEBRA-VEND.
-           MOVE WS-TOTAL-VEND TO LD-TOTAL-VEND
-           MOVE WS-NRVEND-ATUAL TO LD-NRVEND
-           WRITE REG-RELAT-OUT FROM LD-LINHA-VEND
-               AFTER ADVANCING 2 LINES
+           IF QTD-VEND-DEPT >= 50
+               DISPLAY 'TABELA DE VENDEDORES DO DEPT CHEIA, '
+                   'VENDEDOR IGNORADO: ' WS-NRVEND-ATUAL
+           ELSE
+               ADD 1 TO QTD-VEND-DEPT
+               MOVE WS-NRVEND-ATUAL TO NRVEND-TAB-DEPT(QTD-VEND-DEPT)
+               MOVE WS-TOTAL-VEND TO TOTAL-TAB-DEPT(QTD-VEND-DEPT)
+           END-IF
+           IF QTD-VEND-TOP >= 200
+               DISPLAY 'TABELA DE RANKING DA COMPANHIA CHEIA, '
+                   'VENDEDOR IGNORADO: ' WS-NRVEND-ATUAL
+           ELSE
+               ADD 1 TO QTD-VEND-TOP
+               MOVE WS-NRVEND-ATUAL TO NRVEND-TAB-TOP(QTD-VEND-TOP)
+               MOVE WS-DEPT-ATUAL TO DEPT-TAB-TOP(QTD-VEND-TOP)
+               MOVE WS-TOTAL-VEND TO TOTAL-TAB-TOP(QTD-VEND-TOP)
+           END-IF
            ADD WS-TOTAL-VEND TO WS-TOTAL-DEPT
-           IF MAIS-REGISTROS
-               MOVE ZERO TO WS-TOTAL-VEND
-               MOVE NRVEND-IN TO WS-NRVEND-ATUAL
-           END-IF.
+           MOVE ZERO TO WS-TOTAL-VEND.
 
       ************************************************
       * executada a partir do modulo principal e     *
-      * 200-RTN-DETALHES. Executa quebra de dpto     *
+      * 200-RTN-DETALHES. fecha o dept atual:        *
+      * imprime a linha de cada vendedor (com seu    *
+      * percentual sobre o total do dept) e a linha  *
+      * de total do dept.                            *
       ************************************************
-       400-QUEBRA-DEPT.
+       410-FINALIZA-DEPT.
            PERFORM 300-QUEBRA-VEND
+           PERFORM 420-IMPRIME-VENDEDOR-DEPT
+               VARYING IX-VD FROM 1 BY 1 UNTIL IX-VD > QTD-VEND-DEPT
            MOVE WS-TOTAL-DEPT TO LD-TOTAL-DEPT
            WRITE REG-RELAT-OUT FROM LD-LINHA-DEPT
                AFTER ADVANCING 2 LINES
-           IF MAIS-REGISTROS
-               MOVE ZEROS TO WS-TOTAL-DEPT
-               MOVE DEPT-IN TO WS-DEPT-ATUAL
-               PERFORM 500-RTN-CABECALHO
-           END-IF.
+           PERFORM 601-CONTAR-LINHA
+           ADD WS-TOTAL-DEPT TO WS-TOTAL-REGIAO
+           MOVE ZEROS TO WS-TOTAL-DEPT
+           MOVE 0 TO QTD-VEND-DEPT.
+
+      ************************************************
+      * executada a partir de 410-FINALIZA-DEPT para *
+      * cada vendedor acumulado na tabela do dept.   *
+      ************************************************
+       420-IMPRIME-VENDEDOR-DEPT.
+           IF WS-TOTAL-DEPT = 0
+               MOVE 0 TO WS-PCT-DEPT
+           ELSE
+               COMPUTE WS-PCT-DEPT ROUNDED =
+                   TOTAL-TAB-DEPT(IX-VD) / WS-TOTAL-DEPT * 100
+           END-IF
+           MOVE WS-PCT-DEPT TO LD-PCT-DEPT
+           MOVE NRVEND-TAB-DEPT(IX-VD) TO LD-NRVEND
+           MOVE TOTAL-TAB-DEPT(IX-VD) TO LD-TOTAL-VEND
+           WRITE REG-RELAT-OUT FROM LD-LINHA-VEND
+               AFTER ADVANCING 2 LINES
+           PERFORM 601-CONTAR-LINHA.
+
+      ************************************************
+      * executada a partir do modulo principal e     *
+      * 200-RTN-DETALHES. fecha a regiao atual:      *
+      * finaliza o dept corrente e imprime a linha   *
+      * de total da regiao.                          *
+      ************************************************
+       360-FINALIZA-REGIAO.
+           PERFORM 410-FINALIZA-DEPT
+           MOVE WS-REGIAO-ATUAL TO LR-REGIAO
+           MOVE WS-TOTAL-REGIAO TO LR-TOTAL-REGIAO
+           WRITE REG-RELAT-OUT FROM LR-LINHA-REGIAO
+               AFTER ADVANCING 2 LINES
+           PERFORM 601-CONTAR-LINHA
+           ADD WS-TOTAL-REGIAO TO WS-TOTAL-GERAL
+           MOVE ZEROS TO WS-TOTAL-REGIAO.
 
       *******************************************************
       * executada a partir do modulo principal e            *
-      * 400-QUEBRA-DEPT. Imprime cabecalhos de relatiorios  *
-      * apos avancar para a nova pagina                     *
+      * 200-RTN-DETALHES. Imprime o cabecalho completo      *
+      * apos avancar para uma nova pagina.                   *
       *******************************************************
        500-RTN-CABECALHO.
            ADD 1 TO WS-CONTA-PAG
            MOVE WS-CONTA-PAG TO LC-PAG
+           MOVE WS-REGIAO-ATUAL TO LC-REGIAO
            MOVE WS-DEPT-ATUAL TO LC-DEPT
            WRITE REG-RELAT-OUT FROM LC-CABECALHO1
                AFTER ADVANCING PAGE
            WRITE REG-RELAT-OUT FROM LC-CABECALHO2
                AFTER ADVANCING 2 LINES
            WRITE REG-RELAT-OUT FROM LC-CABECALHO3
-               AFTER ADVANCING 2 LINES.
+               AFTER ADVANCING 2 LINES
+           IF QUEBRA-POR-LINHA
+               WRITE REG-RELAT-OUT FROM LC-CONTINUACAO
+                   AFTER ADVANCING 1 LINE
+               MOVE 'NAO' TO WS-QUEBRA-POR-LINHA
+           END-IF
+           MOVE 5 TO WS-LINHAS-PAGINA.
+
+      *******************************************************
+      * conta as linhas impressas na pagina atual e forca   *
+      * uma nova pagina quando o limite e atingido,          *
+      * independente de haver ocorrido ou nao uma quebra     *
+      * de regiao/dept/vendedor naquele ponto do relatorio.  *
+      *******************************************************
+       601-CONTAR-LINHA.
+           ADD 1 TO WS-LINHAS-PAGINA
+           IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA
+               MOVE 'SIM' TO WS-QUEBRA-POR-LINHA
+               PERFORM 500-RTN-CABECALHO
+           END-IF.
+
+      *******************************************************
+      * executada a partir do modulo principal apos fechar  *
+      * a ultima regiao. imprime o total geral de vendas     *
+      * da companhia em uma pagina separada.                 *
+      *******************************************************
+       900-RTN-TOTAL-GERAL.
+           MOVE WS-TOTAL-GERAL TO LG-TOTAL-GERAL
+           WRITE REG-RELAT-OUT FROM LG-LINHA-GERAL
+               AFTER ADVANCING PAGE.
+
+      *******************************************************
+      * executada a partir do modulo principal. imprime os  *
+      * WS-TOP-N vendedores de maior venda acumulada em      *
+      * toda a companhia, independente de regiao ou dept.   *
+      *******************************************************
+       800-RTN-TOP-VENDEDORES.
+           WRITE REG-RELAT-OUT FROM LT-CABECALHO-RANKING
+               AFTER ADVANCING 3 LINES
+           PERFORM 810-IMPRIME-RANKING
+               VARYING WS-RANK-IX FROM 1 BY 1
+               UNTIL WS-RANK-IX > WS-TOP-N
+                  OR WS-RANK-IX > QTD-VEND-TOP.
+
+      *******************************************************
+      * executada a partir de 800-RTN-TOP-VENDEDORES. acha o *
+      * maior total ainda nao impresso e imprime sua linha   *
+      * de ranking.                                           *
+      *******************************************************
+       810-IMPRIME-RANKING.
+           MOVE 0 TO WS-MAIOR-IX
+           MOVE 0 TO WS-MAIOR-VALOR
+           PERFORM 820-ACHAR-MAIOR
+               VARYING IX-VT FROM 1 BY 1 UNTIL IX-VT > QTD-VEND-TOP
+           IF WS-MAIOR-IX > 0
+               MOVE 'S' TO USADO-TAB-TOP(WS-MAIOR-IX)
+               MOVE WS-RANK-IX TO LT-POSICAO
+               MOVE NRVEND-TAB-TOP(WS-MAIOR-IX) TO LT-NRVEND
+               MOVE DEPT-TAB-TOP(WS-MAIOR-IX) TO LT-DEPT
+               MOVE TOTAL-TAB-TOP(WS-MAIOR-IX) TO LT-TOTAL
+               WRITE REG-RELAT-OUT FROM LT-LINHA-RANKING
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+      *******************************************************
+      * executada a partir de 810-IMPRIME-RANKING para cada  *
+      * entrada ainda nao usada da tabela de ranking.        *
+      *******************************************************
+       820-ACHAR-MAIOR.
+           IF USADO-TAB-TOP(IX-VT) = 'N'
+                   AND TOTAL-TAB-TOP(IX-VT) > WS-MAIOR-VALOR
+               MOVE IX-VT TO WS-MAIOR-IX
+               MOVE TOTAL-TAB-TOP(IX-VT) TO WS-MAIOR-VALOR
+           END-IF.
 
       *******************************************************
       * executada a partir do modulo principal.             *
-      * abre os arquivos e obtem a data atual do sistema    *
-      * operacional.                                        *
+      * abre os arquivos, obtem a data atual do sistema      *
+      * operacional e permite que o caminho do arquivo de    *
+      * entrada seja sobreposto pela variavel de ambiente    *
+      * P350-ENTRADA, sem a necessidade de recompilar.       *
       *******************************************************
        600-RTN-INICIALIZACAO.
+           MOVE SPACES TO WS-ARQ-TRANS-ENV
+           ACCEPT WS-ARQ-TRANS-ENV FROM ENVIRONMENT 'P350-ENTRADA'
+           IF WS-ARQ-TRANS-ENV NOT = SPACES
+               MOVE WS-ARQ-TRANS-ENV TO WS-ARQ-TRANS-PATH
+           END-IF
+           MOVE SPACES TO WS-MAX-LINHAS-ENV
+           ACCEPT WS-MAX-LINHAS-ENV FROM ENVIRONMENT 'P350-MAX-LINHAS'
+           IF FUNCTION TRIM(WS-MAX-LINHAS-ENV) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-MAX-LINHAS-ENV)
+                   TO WS-MAX-LINHAS-PAGINA
+           END-IF
            OPEN INPUT  ARQ-TRANS-IN
                 OUTPUT ARQ-RELAT-OUT
            MOVE FUNCTION CURRENT-DATE TO WS-DATA
