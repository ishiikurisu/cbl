@@ -1,18 +1,113 @@
+      ******************************************************************
+      * Author: cristiano.junior@mbra.com.br
+      * Date: 2018-10-13
+      * Purpose: Solve the problem 1 on Stern & Stern, PDF page 395
+      * Tectonics: cobc
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERCICIO-DE-DEPURACAO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQ-TRANS
+           ASSIGN TO '.\ARQ-TRANS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT ARQ-IMP
+           ASSIGN TO '.\ARQ-IMP.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT ARQ-REJEITADOS
+           ASSIGN TO '.\ARQ-REJEITADOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD ARQ-TRANS LABEL RECORDS ARE STANDARD.
        01 REG-IN.
            05 NR-CONTA     PIC X(5).
            05 SALARIO      PIC 9(4).
            05 VLR2         PIC 9(3).
            05 COD-STATUS   PIC 9.
 
+       FD ARQ-IMP LABEL RECORDS ARE OMITTED.
+       01 REG-IMP PIC X(80).
+
+       FD ARQ-REJEITADOS LABEL RECORDS ARE OMITTED.
+       01 REG-REJEITADO-OUT PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 EXISTEM-MAIS-REGISTROS PIC XXX VALUE 'SIM'.
+           88 MAIS-REGISTROS VALUE 'SIM'.
+           88 NENHUM-REGISTRO VALUE 'NAO'.
+
+       01 CHAVE-ERROS PIC 9 VALUE 0.
+
+       01 WS-FLAGS-ERRO.
+           05 FLAG-ERRO-CONTA   PIC X VALUE 'N'.
+               88 ERRO-CONTA VALUE 'S'.
+           05 FLAG-ERRO-SALARIO PIC X VALUE 'N'.
+               88 ERRO-SALARIO VALUE 'S'.
+           05 FLAG-ERRO-VLR2    PIC X VALUE 'N'.
+               88 ERRO-VLR2 VALUE 'S'.
+           05 FLAG-ERRO-STATUS  PIC X VALUE 'N'.
+               88 ERRO-STATUS VALUE 'S'.
+
+       01 MSG-ERRO-WS PIC X(30) VALUE SPACES.
+
+       01 CONTAGEM-REGISTROS    PIC 9(5) VALUE 0.
+       01 CONTAGEM-OK           PIC 9(5) VALUE 0.
+       01 CONTAGEM-ERROS        PIC 9(5) VALUE 0.
+       01 CONTAGEM-ERRO-CONTA   PIC 9(5) VALUE 0.
+       01 CONTAGEM-ERRO-SALARIO PIC 9(5) VALUE 0.
+       01 CONTAGEM-ERRO-VLR2    PIC 9(5) VALUE 0.
+       01 CONTAGEM-ERRO-STATUS  PIC 9(5) VALUE 0.
+
+       01 REG-OK.
+           05 NR-CONTA-OK    PIC X(5).
+           05 FILLER         PIC X VALUE SPACE.
+           05 SALARIO-OK     PIC 9(4).
+           05 FILLER         PIC X VALUE SPACE.
+           05 VLR2-OK        PIC 9(3).
+           05 FILLER         PIC X VALUE SPACE.
+           05 COD-STATUS-OK  PIC 9.
+           05 FILLER         PIC X(5) VALUE SPACES.
+           05 FILLER         PIC X(10) VALUE 'OK'.
+           05 FILLER         PIC X(49) VALUE SPACES.
+
+       01 REG-ERRO.
+           05 NR-CONTA-ERR   PIC X(5).
+           05 FILLER         PIC X VALUE SPACE.
+           05 SALARIO-ERR    PIC 9(4).
+           05 FILLER         PIC X VALUE SPACE.
+           05 VLR2-ERR       PIC 9(3).
+           05 FILLER         PIC X VALUE SPACE.
+           05 COD-STATUS-ERR PIC 9.
+           05 FILLER         PIC X(5) VALUE SPACES.
+           05 MSG-ERRO-OUT   PIC X(30).
+           05 FILLER         PIC X(29) VALUE SPACES.
+
+      * os quatro primeiros campos ficam contiguos, byte a byte iguais
+      * a REG-IN, para que ARQ-REJEITADOS.TXT possa ser corrigido e
+      * realimentado como ARQ-TRANS sem deslocar colunas.
+       01 REG-REJEITADO-DETALHE.
+           05 NR-CONTA-REJ    PIC X(5).
+           05 SALARIO-REJ     PIC 9(4).
+           05 VLR2-REJ        PIC 9(3).
+           05 COD-STATUS-REJ  PIC 9.
+           05 FILLER          PIC X VALUE SPACE.
+           05 MOTIVO-REJ      PIC X(30).
+           05 FILLER          PIC X(36) VALUE SPACES.
+
+       01 LINHA-TOTAL.
+           05 ROTULO-TOTAL  PIC X(30).
+           05 VALOR-TOTAL   PIC ZZZZ9.
+           05 FILLER        PIC X(45) VALUE SPACES.
+
        PROCEDURE DIVISION.
        100-MODULO-PRINCIPAL.
            OPEN INPUT  ARQ-TRANS
                 OUTPUT ARQ-IMP
+                       ARQ-REJEITADOS
            PERFORM UNTIL EXISTEM-MAIS-REGISTROS = 'NAO'
                READ ARQ-TRANS
                    AT END
@@ -21,10 +116,19 @@
                        PERFORM 200-TESTA-EDICAO
            END-PERFORM
            PERFORM 600-IMPRIME-TOTAIS
-           CLOSE ARQ-TRANS ARQ-IMP
+           CLOSE ARQ-TRANS ARQ-IMP ARQ-REJEITADOS
            STOP RUN.
 
        200-TESTA-EDICAO.
+           MOVE 0 TO CHAVE-ERROS
+           MOVE SPACES TO MSG-ERRO-WS
+           MOVE 'N' TO FLAG-ERRO-CONTA FLAG-ERRO-SALARIO
+                       FLAG-ERRO-VLR2 FLAG-ERRO-STATUS
+
+           IF NR-CONTA = SPACES OR NR-CONTA NOT NUMERIC
+               PERFORM 250-ERRO-CONTA
+           END-IF
+
            IF SALARIO IS NOT > 5000 OR < 98000
                PERFORM 300-ERRO-SALARIO
            END-IF
@@ -36,11 +140,97 @@
            END-IF
 
            IF CHAVE-ERROS = 0
+               ADD 1 TO CONTAGEM-OK
+               MOVE NR-CONTA   TO NR-CONTA-OK
+               MOVE SALARIO    TO SALARIO-OK
+               MOVE VLR2       TO VLR2-OK
+               MOVE COD-STATUS TO COD-STATUS-OK
                WRITE REG-IMP FROM REG-OK
            ELSE
+               ADD 1 TO CONTAGEM-ERROS
+               MOVE NR-CONTA    TO NR-CONTA-ERR
+               MOVE SALARIO     TO SALARIO-ERR
+               MOVE VLR2        TO VLR2-ERR
+               MOVE COD-STATUS  TO COD-STATUS-ERR
+               MOVE MSG-ERRO-WS TO MSG-ERRO-OUT
                WRITE REG-IMP FROM REG-ERRO
+               PERFORM 260-REJEITAR-REGISTRO
            END-IF
 
            ADD 1 TO CONTAGEM-REGISTROS.
 
+      *****************************************************************
+      * NR-CONTA em branco ou nao numerico impede a conciliacao do
+      * registro e e rejeitado para resubmissao.
+      *****************************************************************
+       250-ERRO-CONTA.
+           MOVE 1 TO CHAVE-ERROS
+           SET ERRO-CONTA TO TRUE
+           ADD 1 TO CONTAGEM-ERRO-CONTA
+           MOVE 'NUMERO DE CONTA INVALIDO' TO MSG-ERRO-WS.
+
+       300-ERRO-SALARIO.
+           MOVE 1 TO CHAVE-ERROS
+           SET ERRO-SALARIO TO TRUE
+           ADD 1 TO CONTAGEM-ERRO-SALARIO
+           MOVE 'SALARIO FORA DA FAIXA PERMITIDA' TO MSG-ERRO-WS.
+
+       400-ERRO-VLR2.
+           MOVE 1 TO CHAVE-ERROS
+           SET ERRO-VLR2 TO TRUE
+           ADD 1 TO CONTAGEM-ERRO-VLR2
+           MOVE 'VLR2 NEGATIVO' TO MSG-ERRO-WS.
+
+       500-ERRO-STATUS.
+           MOVE 1 TO CHAVE-ERROS
+           SET ERRO-STATUS TO TRUE
+           ADD 1 TO CONTAGEM-ERRO-STATUS
+           MOVE 'STATUS E SALARIO INCOMPATIVEIS' TO MSG-ERRO-WS.
+
+      *****************************************************************
+      * grava uma copia do registro rejeitado em ARQ-REJEITADOS.TXT,
+      * junto com o motivo da rejeicao, para que possa ser corrigido
+      * e resubmetido em um proximo lote.
+      *****************************************************************
+       260-REJEITAR-REGISTRO.
+           MOVE NR-CONTA    TO NR-CONTA-REJ
+           MOVE SALARIO     TO SALARIO-REJ
+           MOVE VLR2        TO VLR2-REJ
+           MOVE COD-STATUS  TO COD-STATUS-REJ
+           MOVE MSG-ERRO-WS TO MOTIVO-REJ
+           WRITE REG-REJEITADO-OUT FROM REG-REJEITADO-DETALHE.
+
+      *****************************************************************
+      * imprime o resumo final, com a contagem de registros lidos,
+      * aceitos e rejeitados por tipo de erro.
+      *****************************************************************
+       600-IMPRIME-TOTAIS.
+           MOVE 'TOTAL DE REGISTROS LIDOS:    ' TO ROTULO-TOTAL
+           MOVE CONTAGEM-REGISTROS TO VALOR-TOTAL
+           WRITE REG-IMP FROM LINHA-TOTAL
+
+           MOVE 'TOTAL DE REGISTROS OK:       ' TO ROTULO-TOTAL
+           MOVE CONTAGEM-OK TO VALOR-TOTAL
+           WRITE REG-IMP FROM LINHA-TOTAL
+
+           MOVE 'TOTAL DE REGISTROS COM ERRO: ' TO ROTULO-TOTAL
+           MOVE CONTAGEM-ERROS TO VALOR-TOTAL
+           WRITE REG-IMP FROM LINHA-TOTAL
+
+           MOVE '  ERROS DE CONTA INVALIDA:   ' TO ROTULO-TOTAL
+           MOVE CONTAGEM-ERRO-CONTA TO VALOR-TOTAL
+           WRITE REG-IMP FROM LINHA-TOTAL
+
+           MOVE '  ERROS DE SALARIO:          ' TO ROTULO-TOTAL
+           MOVE CONTAGEM-ERRO-SALARIO TO VALOR-TOTAL
+           WRITE REG-IMP FROM LINHA-TOTAL
+
+           MOVE '  ERROS DE VLR2:             ' TO ROTULO-TOTAL
+           MOVE CONTAGEM-ERRO-VLR2 TO VALOR-TOTAL
+           WRITE REG-IMP FROM LINHA-TOTAL
+
+           MOVE '  ERROS DE STATUS:           ' TO ROTULO-TOTAL
+           MOVE CONTAGEM-ERRO-STATUS TO VALOR-TOTAL
+           WRITE REG-IMP FROM LINHA-TOTAL.
+
        END PROGRAM EXERCICIO-DE-DEPURACAO.
