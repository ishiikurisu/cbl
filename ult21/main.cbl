@@ -31,38 +31,103 @@
        SD ARQ-SORT LABEL RECORDS ARE STANDARD.
        01 REG-ARQ-SORT.
            05 E-NOME PIC X(10).
+           05 E-CODIGO PIC XX.
+           05 E-FONE PIC 9(8).
            05 E-SALARIO PIC 9(5)V99.
 
        FD SAIDA LABEL RECORDS ARE STANDARD.
        01 REG-SAIDA.
            05 OUT-NOME PIC X(10).
+           05 OUT-CODIGO PIC XX.
+           05 OUT-FONE PIC 9(8).
            05 OUT-SALARIO PIC 9(5)V99.
+           05 FILLER PIC X(8) VALUE SPACES.
 
        WORKING-STORAGE SECTION.
        01 WS-ULTIMO-REGISTRO PIC X.
 
+      * limite minimo de salario, modo de ordenacao e limite de
+      * registros de saida, todos configuraveis em tempo de execucao
+      * por variavel de ambiente, sem necessidade de recompilar.
+       01 WS-SALARIO-MINIMO PIC 9(5) VALUE 5000.
+       01 WS-SALARIO-MINIMO-ENV PIC X(8).
+       01 WS-MODO-ORDEM PIC X VALUE 'A'.
+           88 MODO-ASCENDENTE VALUE 'A'.
+           88 MODO-DESCENDENTE VALUE 'D'.
+       01 WS-MODO-ORDEM-ENV PIC X(4).
+       01 WS-TOP-N PIC 9(5) VALUE 0.
+       01 WS-TOP-N-ENV PIC X(5).
+       01 WS-CONTADOR-SAIDA PIC 9(5) VALUE 0.
+
+      * contagem de registros lidos e mantidos, para o resumo final
+       01 WS-CONTAGEM-TOTAL    PIC 9(5) VALUE 0.
+       01 WS-CONTAGEM-MANTIDOS PIC 9(5) VALUE 0.
+       01 LINHA-RESUMO.
+           05 ROTULO-RESUMO PIC X(30).
+           05 VALOR-RESUMO  PIC ZZZZ9.
 
        PROCEDURE DIVISION.
       ******************************************************************
       * procedimento principal: ordenar o arquivo de entrada, mantendo
-      * somente os registros dos funcionários com salario maior que 5000
+      * somente os registros dos funcionários com salario maior que o
+      * minimo configurado
       ******************************************************************
        MAIN-PROCEDURE.
+           PERFORM DETERMINAR-PARAMETROS
            OPEN INPUT ENTRADA
            OPEN OUTPUT SAIDA
            PERFORM ORDENAR
+           PERFORM IMPRIMIR-RESUMO
            CLOSE ENTRADA
                  SAIDA
            STOP RUN.
 
       ******************************************************************
-      * ordena o arquivo de entrada.
+      * le as variaveis de ambiente que parametrizam a execucao:
+      * ULT21-SALARIO-MIN (limite minimo de salario), ULT21-ORDEM
+      * ('ASC' ou 'DESC') e ULT21-TOP-N (quantidade maxima de
+      * registros na saida; 0 significa sem limite).
+      ******************************************************************
+       DETERMINAR-PARAMETROS.
+           MOVE SPACES TO WS-SALARIO-MINIMO-ENV
+           ACCEPT WS-SALARIO-MINIMO-ENV FROM ENVIRONMENT
+               'ULT21-SALARIO-MIN'
+           IF FUNCTION TRIM(WS-SALARIO-MINIMO-ENV) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-SALARIO-MINIMO-ENV)
+                   TO WS-SALARIO-MINIMO
+           END-IF
+
+           MOVE SPACES TO WS-MODO-ORDEM-ENV
+           ACCEPT WS-MODO-ORDEM-ENV FROM ENVIRONMENT 'ULT21-ORDEM'
+           IF WS-MODO-ORDEM-ENV = 'DESC'
+               SET MODO-DESCENDENTE TO TRUE
+           END-IF
+
+           MOVE SPACES TO WS-TOP-N-ENV
+           ACCEPT WS-TOP-N-ENV FROM ENVIRONMENT 'ULT21-TOP-N'
+           IF FUNCTION TRIM(WS-TOP-N-ENV) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-TOP-N-ENV) TO WS-TOP-N
+           END-IF.
+
+      ******************************************************************
+      * ordena o arquivo de entrada por salario (e, para desempate,
+      * por nome), de forma ascendente ou descendente conforme
+      * ULT21-ORDEM.
       ******************************************************************
        ORDENAR.
-           SORT ARQ-SORT
-               ON ASCENDING KEY E-SALARIO
-               INPUT PROCEDURE IS LER-ENTRADA
-               OUTPUT PROCEDURE IS ESCREVER-SAIDA.
+           IF MODO-DESCENDENTE
+               SORT ARQ-SORT
+                   ON DESCENDING KEY E-SALARIO
+                   ON ASCENDING KEY E-NOME
+                   INPUT PROCEDURE IS LER-ENTRADA
+                   OUTPUT PROCEDURE IS ESCREVER-SAIDA
+           ELSE
+               SORT ARQ-SORT
+                   ON ASCENDING KEY E-SALARIO
+                   ON ASCENDING KEY E-NOME
+                   INPUT PROCEDURE IS LER-ENTRADA
+                   OUTPUT PROCEDURE IS ESCREVER-SAIDA
+           END-IF.
 
        LER-ENTRADA.
            MOVE 'N' TO WS-ULTIMO-REGISTRO
@@ -74,8 +139,12 @@
                AT END
                    MOVE 'S' TO WS-ULTIMO-REGISTRO
                NOT AT END
-                   IF IN-SALARIO > 5000
+                   ADD 1 TO WS-CONTAGEM-TOTAL
+                   IF IN-SALARIO > WS-SALARIO-MINIMO
+                       ADD 1 TO WS-CONTAGEM-MANTIDOS
                        MOVE IN-NOME TO E-NOME
+                       MOVE IN-CODIGO TO E-CODIGO
+                       MOVE IN-FONE TO E-FONE
                        MOVE IN-SALARIO TO E-SALARIO
                        RELEASE REG-ARQ-SORT
                    END-IF
@@ -86,14 +155,42 @@
            PERFORM ESCREVER-SAIDA-LOOP UNTIL WS-ULTIMO-REGISTRO = 'S'
            EXIT.
 
+      ******************************************************************
+      * escreve os registros ordenados, limitando a saida aos
+      * primeiros WS-TOP-N registros quando esse limite for maior
+      * que zero.
+      ******************************************************************
        ESCREVER-SAIDA-LOOP.
            RETURN ARQ-SORT
                AT END
                    MOVE 'S' TO WS-ULTIMO-REGISTRO
                NOT AT END
-                   MOVE E-NOME TO OUT-NOME
-                   MOVE E-SALARIO TO OUT-SALARIO
-                   WRITE REG-SAIDA BEFORE ADVANCING 1 LINE
+                   ADD 1 TO WS-CONTADOR-SAIDA
+                   IF WS-TOP-N = 0 OR WS-CONTADOR-SAIDA <= WS-TOP-N
+                       MOVE E-NOME TO OUT-NOME
+                       MOVE E-CODIGO TO OUT-CODIGO
+                       MOVE E-FONE TO OUT-FONE
+                       MOVE E-SALARIO TO OUT-SALARIO
+                       WRITE REG-SAIDA BEFORE ADVANCING 1 LINE
+                   END-IF
            END-RETURN.
 
+      ******************************************************************
+      * registra, ao fim do arquivo de saida, quantos registros foram
+      * lidos, mantidos e filtrados pelo limite minimo de salario.
+      ******************************************************************
+       IMPRIMIR-RESUMO.
+           MOVE 'TOTAL DE REGISTROS LIDOS:    ' TO ROTULO-RESUMO
+           MOVE WS-CONTAGEM-TOTAL TO VALOR-RESUMO
+           WRITE REG-SAIDA FROM LINHA-RESUMO BEFORE ADVANCING 1 LINE
+
+           MOVE 'REGISTROS MANTIDOS:          ' TO ROTULO-RESUMO
+           MOVE WS-CONTAGEM-MANTIDOS TO VALOR-RESUMO
+           WRITE REG-SAIDA FROM LINHA-RESUMO BEFORE ADVANCING 1 LINE
+
+           MOVE 'REGISTROS FILTRADOS:         ' TO ROTULO-RESUMO
+           COMPUTE VALOR-RESUMO =
+               WS-CONTAGEM-TOTAL - WS-CONTAGEM-MANTIDOS
+           WRITE REG-SAIDA FROM LINHA-RESUMO BEFORE ADVANCING 1 LINE.
+
        END PROGRAM ULT-21.
